@@ -11,6 +11,14 @@
        program-id. GlobalMetaData.
        working-storage section.
        copy "mfunit.cpy".
+
+      *> holds this test's own trait list at a fixed width before it is
+      *> handed to ExtraFixtureArguments's MFUT-RC-TRAIT-MATCH, rather
+      *> than passing MFU-MD-TRAITS's own linkage item by reference and
+      *> risking a width mismatch against lk-match-traits's pic x(120).
+       01 wk-md-trait-arg      pic x(120).
+       01 wk-md-trait-match    pic x(01).
+           88 wk-md-trait-matches value "Y" false "N".
        procedure division.
            goback.
 
@@ -20,13 +28,32 @@
            evaluate MFU-MD-TESTCASE
                when "MFUTASCI"
                    move "Dialect ENTCOBOL testcase example" to MFU-MD-TESTCASE-DESCRIPTION
-                   move "smoke,mf,fail" to MFU-MD-TRAITS
+                   move "smoke,mf,pass" to MFU-MD-TRAITS
+                   move 5000 to MFU-MD-TIMEOUT-IN-MS
                when "MFUT_DATECHK"
                    move "Test case for datechk.cbl" to MFU-MD-TESTCASE-DESCRIPTION
                    move "smoke,pass" to MFU-MD-TRAITS
+                   move 10000 to MFU-MD-TIMEOUT-IN-MS
                when "MFUT_TCOVER"
                    move "Test case that has some paragraphs for use with testcover" to MFU-MD-TESTCASE-DESCRIPTION
                    move "smoke,pass" to MFU-MD-TRAITS
+                   move 15000 to MFU-MD-TIMEOUT-IN-MS
            end-evaluate
+
+      *> skip this test case when it does not match the active
+      *> -traits: boolean expression, so a precise nightly regression
+      *> subset (e.g. "smoke&&!fail") excludes it here the same way it
+      *> already does for the three programs with their own
+      *> MFU-TC-METADATA-SETUP-PREFIX entry point.
+           move MFU-MD-TRAITS to wk-md-trait-arg
+           call "MFUT-RC-TRAIT-MATCH" using
+              by reference wk-md-trait-arg
+              by reference wk-md-trait-match
+           end-call
+           if wk-md-trait-matches
+               set MFU-MD-SKIP-TESTCASE to false
+           else
+               set MFU-MD-SKIP-TESTCASE to true
+           end-if
            goback.
        end program GlobalMetaData.
