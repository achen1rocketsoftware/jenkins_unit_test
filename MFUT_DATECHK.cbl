@@ -26,7 +26,32 @@
        program-id. MFUT_DATECHK.
        environment division.
        configuration section.
+       input-output section.
+           file-control.
+      *> input-date/locale/expected-result triples live here so an
+      *> operations analyst can add a new date edge case by editing
+      *> this table, not by changing and recompiling this program.
+           select scenario-file assign to "datechk-scenarios.dat"
+           organization is line sequential
+           file status is ws-scenario-status.
+      *> each run's totals are appended here, timestamped, so a
+      *> creeping failure rate shows up in a trend before it becomes
+      *> an outage.
+           select history-file assign to "datechk-history.log"
+           organization is line sequential
+           file status is ws-history-status.
        data division.
+       file section.
+       fd scenario-file.
+       01 scenario-rec.
+           03 scen-input-date      pic x(10).
+           03 scen-locale          pic x(01).
+           03 scen-expected        pic x(01).
+           03 scen-desc            pic x(40).
+
+       fd history-file.
+       01 history-rec               pic x(80).
+
        working-storage section.
        01 input-date                   pic x(10).
        01  output-date.
@@ -35,11 +60,33 @@
            02  month-name              pic xxx.
            02  year-no                 pic xxxx.
            02  days-since-jan-1-1900   pic x(8).
+           02  iso-date                pic x(10).
+           02  julian-day              pic 9(03).
+           02  day-of-week-no          pic 9.
+           02  leap-year-flag          pic x.
+               88  leap-year-flag-yes     value "Y" false "N".
 
        01 tc-fail-count                binary-long.
 
+       01 ws-scenario-status           pic xx.
+           88 ws-scenario-ok-status       value "00".
+           88 ws-scenario-eof-status      value "10".
+
+       01 ws-history-status            pic xx.
+       01 ws-history-date              pic 9(8).
+       01 ws-history-time              pic 9(8).
+       01 ws-history-line.
+           03 hist-date                pic 9(8).
+           03                          pic x value spaces.
+           03 hist-time                pic 9(8).
+           03                          pic x(3) value " C=".
+           03 hist-count               pic zzz9.
+           03                          pic x(3) value " F=".
+           03 hist-fail                pic zzz9.
+
        78 tc-usa     value  "U".
        78 tc-uk      value  "E".
+       78 tc-iso     value  "I".
 
        01 tc-msg-grp.
            03                         pic x(10) value "Test case ".
@@ -48,47 +95,235 @@
            03 tc-msg                  pic x(40).
            03                         pic x value x"0".
 
+      *> boundary linkage conditions: a caller-supplied input-date
+      *> buffer shorter than datechk's own pic x(10), and a locale
+      *> flag outside tc-usa/tc-uk/tc-iso. The filler right behind
+      *> wk-short-input-date is fixed content (no "/" at the offsets
+      *> datechk's usa/uk parsers check), so an over-read of the
+      *> undersized buffer lands on a deterministic non-date string
+      *> rather than whatever happened to follow it in storage.
+       01 wk-linkage-boundary-grp.
+           03 wk-short-input-date  pic x(4) value "1/1 ".
+           03                      pic x(10) value "XXXXXXXXXX".
+       78 tc-bad-locale       value "X".
+
+      *> fed to MFUTRSLT so this test case's outcome lands in the
+      *> consolidated results file alongside every other MFUT_ test.
+       01 rslt-name        pic x(30) value "MFUT_DATECHK".
+       01 rslt-status      pic x(01).
+       01 rslt-msg         pic x(80).
+       01 rslt-pass-trait  pic x(01) value "Y".
+
+      *> set by MFUTRSLT when ExtraFixtureArguments's -retry:N still
+      *> has attempts left for a failing run of this test case.
+       01 rslt-retry       pic x(01).
+           88 rslt-retry-requested value "Y" false "N".
+
        procedure division.
+           set rslt-retry-requested to true
+           perform run-datechk-check until not rslt-retry-requested
+
+           goback returning tc-fail-count.
+
+      *> drives every date scenario through datechk and reports the
+      *> outcome to MFUTRSLT; performed again on its own if MFUTRSLT
+      *> reports a retry attempt is still available for this test case.
+       run-datechk-check section.
            move 0 to tc-count tc-fail-count
 
+           open input scenario-file
+           if not ws-scenario-ok-status
+               call MFU-ASSERT-FAIL-Z using
+                  by reference z"Unable to open date scenario table"
+               end-call
+               add 1 to tc-fail-count
+           else
+               perform until not ws-scenario-ok-status
+                   read scenario-file
+                   if not ws-scenario-eof-status
+                       perform process-scenario
+                   end-if
+               end-perform
+               close scenario-file
+           end-if
+
+           perform verify-iso-julian-fields
+           perform verify-dow-leap-fields
+           perform verify-defensive-linkage-cases
+
+           display "INFO: Test case count        : " tc-count
+           display "INFO: Failed test case count : " tc-fail-count
+
+           perform write-history-log
+
+           if tc-fail-count > 0
+               move "F" to rslt-status
+               move "One or more date scenarios failed" to rslt-msg
+           else
+               move "P" to rslt-status
+               move spaces to rslt-msg
+           end-if
+           call "MFUTRSLT" using
+              by reference rslt-name
+              by reference rslt-status
+              by reference rslt-msg
+              by reference rslt-pass-trait
+              by reference rslt-retry
+           end-call
+           .
+
+      *> drives one row of the scenario table through datechk and
+      *> checks the outcome against the row's own expected-result flag.
+       process-scenario section.
            initialize output-date
-           move "13/01/2000" to input-date, tc-msg
+           move scen-input-date to input-date
+           move scen-desc to tc-msg
            call "datechk" using by reference input-date
-                                by reference tc-usa
+                                by reference scen-locale
                                 by reference output-date
            end-call
-           perform expect-fail
+           if scen-expected equal "P"
+               perform expect-pass
+           else
+               perform expect-fail
+           end-if
+           .
+
+      *> appends this run's totals, timestamped, to datechk-history.log
+      *> so a run of trend reports can chart test health over weeks.
+       write-history-log section.
+           accept ws-history-date from date yyyymmdd
+           accept ws-history-time from time
+           move ws-history-date to hist-date
+           move ws-history-time to hist-time
+           move tc-count to hist-count
+           move tc-fail-count to hist-fail
 
+           open extend history-file
+           if not ws-history-status equal "00"
+               open output history-file
+           end-if
+           if ws-history-status equal "00"
+               write history-rec from ws-history-line
+               close history-file
+           else
+               display "MFUT_DATECHK: unable to open history log"
+           end-if
+           .
+
+      *> the scenario table only tracks pass/fail, so the iso-date and
+      *> julian-day fields datechk now returns are checked here against
+      *> two dates with a well-known ISO string and day-of-year.
+       verify-iso-julian-fields section.
            initialize output-date
-           move "13/01/2000" to input-date, tc-msg
+           move "2000-02-29" to input-date
            call "datechk" using by reference input-date
-                                by reference tc-uk
+                                by reference tc-iso
                                 by reference output-date
            end-call
-           perform expect-pass
+           add 1 to tc-count
+           if iso-date not equal "2000-02-29" or julian-day not equal 60
+               add 1 to tc-fail-count
+               move "ISO/Julian fields wrong for 2000-02-29" to tc-msg
+               perform dump-output-values
+               call MFU-ASSERT-FAIL-Z using
+                   by reference tc-msg-grp
+               end-call
+           end-if
 
-           *> invalid year
            initialize output-date
-           move "13/01/a000" to input-date, tc-msg
+           move "01/01/2000" to input-date
            call "datechk" using by reference input-date
                                 by reference tc-uk
                                 by reference output-date
            end-call
-           perform expect-fail
+           add 1 to tc-count
+           if iso-date not equal "2000-01-01" or julian-day not equal 1
+               add 1 to tc-fail-count
+               move "ISO/Julian fields wrong for 01/01/2000" to tc-msg
+               perform dump-output-values
+               call MFU-ASSERT-FAIL-Z using
+                   by reference tc-msg-grp
+               end-call
+           end-if
+           .
+
+      *> checks the day-of-week number (ISO 8601: 1 = Monday .. 7 =
+      *> Sunday) and leap-year-flag datechk now returns, against a
+      *> known leap-year Tuesday and a known non-leap-year Friday.
+       verify-dow-leap-fields section.
+           initialize output-date
+           move "2000-02-29" to input-date
+           call "datechk" using by reference input-date
+                                by reference tc-iso
+                                by reference output-date
+           end-call
+           add 1 to tc-count
+           if day-of-week-no not equal 2 or not leap-year-flag-yes
+               add 1 to tc-fail-count
+               move "Day-of-week/leap fields wrong for 2000-02-29"
+                   to tc-msg
+               perform dump-output-values
+               call MFU-ASSERT-FAIL-Z using
+                   by reference tc-msg-grp
+               end-call
+           end-if
 
-           *> invalid month
            initialize output-date
-           move "00/01/2000" to input-date, tc-msg
+           move "01/01/1999" to input-date
            call "datechk" using by reference input-date
                                 by reference tc-uk
                                 by reference output-date
            end-call
-           perform expect-fail
+           add 1 to tc-count
+           if day-of-week-no not equal 5 or leap-year-flag-yes
+               add 1 to tc-fail-count
+               move "Day-of-week/leap fields wrong for 01/01/1999"
+                   to tc-msg
+               perform dump-output-values
+               call MFU-ASSERT-FAIL-Z using
+                   by reference tc-msg-grp
+               end-call
+           end-if
+           .
 
-           display "INFO: Test case count        : " tc-count
-           display "INFO: Failed test case count : " tc-fail-count
-           goback returning tc-fail-count.
-        end-of-main section.
+      *> datechk should come back cleanly - not abend, and report the
+      *> date as invalid (day-name spaces) - when a caller passes it
+      *> linkage it does not actually own the whole of.
+       verify-defensive-linkage-cases section.
+           initialize output-date
+           call "datechk" using by reference wk-short-input-date
+                                by reference tc-usa
+                                by reference output-date
+           end-call
+           add 1 to tc-count
+           if day-name not equal spaces
+               add 1 to tc-fail-count
+               move "Undersized input-date buffer was not rejected"
+                   to tc-msg
+               perform dump-output-values
+               call MFU-ASSERT-FAIL-Z using
+                   by reference tc-msg-grp
+               end-call
+           end-if
+
+           initialize output-date
+           move "01/01/2000" to input-date
+           call "datechk" using by reference input-date
+                                by reference tc-bad-locale
+                                by reference output-date
+           end-call
+           add 1 to tc-count
+           if day-name not equal spaces
+               add 1 to tc-fail-count
+               move "Unrecognised locale flag was not rejected"
+                   to tc-msg
+               perform dump-output-values
+               call MFU-ASSERT-FAIL-Z using
+                   by reference tc-msg-grp
+               end-call
+           end-if
+           .
 
        expect-pass section.
            add 1 to tc-count
