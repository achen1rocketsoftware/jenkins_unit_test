@@ -0,0 +1,95 @@
+      ******************************************************************
+      *
+      * (C) Copyright 2010-2023 Micro Focus or one of its affiliates.
+      *
+      * This sample code is supplied for demonstration purposes only
+      * on an "as is" basis and is for use at your own risk.
+      *
+      ******************************************************************
+
+      *****************************************************************
+      * TCOVERGATE is the standalone Jenkins gate for MFUT_TCOVER's
+      * testcover numbers: point TCOVERRPT at the coverage summary the
+      * build extracted from that run's testcover listing (one row per
+      * program - name and percent covered) and this fails the build
+      * the moment any program's coverage has dropped below the agreed
+      * threshold, instead of a shrinking number going unnoticed until
+      * someone happens to open the listing by hand.
+      *****************************************************************
+       identification division.
+       program-id. tcovergate.
+       environment division.
+       input-output section.
+           file-control.
+           select coverage-file assign external tcoverrpt
+           organization is line sequential
+           file status is wk-cov-status.
+       data division.
+       file section.
+      *> one row per program testcover reported on, e.g.
+      *>   MFUT_TCOVER                    087
+       fd coverage-file.
+       01 coverage-rec.
+           03 cov-program-name    pic x(30).
+           03 cov-pct-covered     pic 9(03).
+
+       working-storage section.
+       01 wk-cov-status       pic xx.
+           88 wk-cov-ok-status    value "00".
+           88 wk-cov-eof-status   value "10".
+
+      *> the agreed minimum branch-coverage percentage; defaults to 80
+      *> when MFUT_COVERAGE_THRESHOLD is not set.
+       01 wk-threshold-cfg    pic 9(05).
+       01 wk-threshold        binary-long value 80.
+
+       01 wk-below-count      binary-long value 0.
+       01 wk-below-msg.
+           03                     pic x(15) value "Coverage below ".
+           03 wk-below-pct-d      pic zz9.
+           03                     pic x(6) value "% for ".
+           03 wk-below-name       pic x(30).
+
+       procedure division.
+       tcovergate-main.
+           accept wk-threshold-cfg from environment
+               "MFUT_COVERAGE_THRESHOLD"
+           if wk-threshold-cfg > 0
+               move wk-threshold-cfg to wk-threshold
+           end-if
+
+           open input coverage-file
+           if not wk-cov-ok-status
+               display "tcovergate: unable to open TCOVERRPT extract"
+               goback returning 1
+           end-if
+
+           set wk-cov-ok-status to true
+           perform until not wk-cov-ok-status
+               read coverage-file
+               if not wk-cov-eof-status
+                   perform check-coverage-row
+               end-if
+           end-perform
+           close coverage-file
+
+           if wk-below-count > 0
+               display "tcovergate: " wk-below-count
+                   " program(s) below the coverage threshold"
+               goback returning 1
+           end-if
+
+           display "tcovergate: all programs meet the coverage "
+               "threshold"
+           goback returning 0.
+
+       check-coverage-row section.
+           if cov-pct-covered < wk-threshold
+               move cov-pct-covered to wk-below-pct-d
+               move cov-program-name to wk-below-name
+               display wk-below-msg
+               add 1 to wk-below-count
+           end-if
+           .
+
+       end program tcovergate.
