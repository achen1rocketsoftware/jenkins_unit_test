@@ -0,0 +1,14 @@
+      ******************************************************************
+      *
+      * MFUT-RUNCONTROL.CPY
+      *
+      * Extra command-line switches parsed out of MFU-GLOBAL-COMMANDLINE-ARG
+      * by ExtraFixtureArguments, held as EXTERNAL data so any MFUT_*
+      * program in the same run unit can consult the selection without
+      * re-parsing the command line itself.
+      *
+      ******************************************************************
+       01 MFUT-RC-TRAIT-EXPR       pic x(120) external.
+       01 MFUT-RC-ENV-PROFILE      pic x(20)  external.
+       01 MFUT-RC-REPEAT-COUNT     binary-long external.
+       01 MFUT-RC-RETRY-COUNT      binary-long external.
