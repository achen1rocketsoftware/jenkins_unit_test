@@ -0,0 +1,169 @@
+      ******************************************************************
+      *
+      * (C) Copyright 2010-2023 Micro Focus or one of its affiliates.
+      *
+      * This sample code is supplied for demonstration purposes only
+      * on an "as is" basis and is for use at your own risk.
+      *
+      ******************************************************************
+
+      *****************************************************************
+      * CUSTDQ is the customer-master data-quality checker. It used to
+      * be a handful of ad hoc checks buried inside MFUT_FileExample
+      * and MFUT_DD_FILE; it is pulled out here so any caller - a test
+      * program or a real batch job pointed at a production customer
+      * extract - gets the same rules:
+      *   - blank first or last name
+      *   - gender code that is not one of customer-master.cpy's
+      *     recognised values
+      *   - customer-id of zero (out of the valid id range)
+      *   - customer-id seen more than once
+      *
+      * CUSTDQ keeps its running counts and its "seen id" table in its
+      * own working-storage, so they persist across calls the same way
+      * MFUT_DD_FILE's ws-seen-id-tbl used to persist across a read
+      * loop - a caller just has to call CUSTDQ-RESET once before the
+      * first record of a run, and CUSTDQ-REPORT once after the last.
+      *
+      * The default (unnamed) entry point checks a single record and
+      * is what CALL "custdq" resolves to; that is the entry point
+      * the two MFUT_ programs above use record by record.
+      *****************************************************************
+       identification division.
+       program-id. custdq.
+       environment division.
+       input-output section.
+           file-control.
+           select dq-report assign to "custdq-report.txt"
+           organization is line sequential
+           file status is wk-report-status.
+       data division.
+       file section.
+       fd dq-report.
+       01 dq-report-rec  pic x(100).
+
+       working-storage section.
+       01 wk-report-status    pic xx.
+
+       01 wk-record-count     binary-long value 0.
+       01 wk-dup-count        binary-long value 0.
+       01 wk-blank-count      binary-long value 0.
+       01 wk-gender-count     binary-long value 0.
+       01 wk-range-count      binary-long value 0.
+
+      *> one flag byte per possible customer-id value (9(5)); reset by
+      *> CUSTDQ-RESET at the start of each caller's own run so ids from
+      *> two different customer sources checked in the same run unit
+      *> cannot be mistaken for one another's duplicates.
+       01 wk-seen-id-tbl.
+           03 wk-seen-id-flag  pic x occurs 99999 times.
+
+       01 wk-report-line.
+           03                  pic x(20) value "Records checked    :".
+           03 wk-rpt-records   pic zzzz9.
+       01 wk-report-line2.
+           03                  pic x(20) value "Duplicate ids       ".
+           03                  pic x value ":".
+           03 wk-rpt-dups      pic zzzz9.
+       01 wk-report-line3.
+           03                  pic x(20) value "Blank names         ".
+           03                  pic x value ":".
+           03 wk-rpt-blanks    pic zzzz9.
+       01 wk-report-line4.
+           03                  pic x(20) value "Invalid gender codes".
+           03                  pic x value ":".
+           03 wk-rpt-genders   pic zzzz9.
+       01 wk-report-line5.
+           03                  pic x(20) value "Out of range ids    ".
+           03                  pic x value ":".
+           03 wk-rpt-ranges    pic zzzz9.
+
+       linkage section.
+       01 dq-customer-rec.
+           copy "customer-master.cpy".
+
+       01 dq-result-status    pic x(01).
+           88 dq-result-ok       value "P".
+           88 dq-result-bad      value "F".
+       01 dq-result-msg       pic x(60).
+
+       01 dq-rpt-record-count binary-long.
+       01 dq-rpt-dup-count    binary-long.
+       01 dq-rpt-blank-count  binary-long.
+       01 dq-rpt-gender-count binary-long.
+       01 dq-rpt-range-count  binary-long.
+
+       procedure division using dq-customer-rec
+                                 dq-result-status
+                                 dq-result-msg.
+       custdq-main.
+           set dq-result-ok to true
+           move spaces to dq-result-msg
+           add 1 to wk-record-count
+
+           if customer-id = 0
+               add 1 to wk-range-count
+               set dq-result-bad to true
+               move "Customer id is out of range" to dq-result-msg
+           end-if
+
+           if customer-fname equal spaces or customer-sname equal spaces
+               add 1 to wk-blank-count
+               set dq-result-bad to true
+               move "Customer name is blank" to dq-result-msg
+           end-if
+
+           if not customer-valid
+               add 1 to wk-gender-count
+               set dq-result-bad to true
+               move "Customer gender code is invalid" to dq-result-msg
+           end-if
+
+           if customer-id > 0 and customer-id <= 99999
+               if wk-seen-id-flag(customer-id) not = low-value
+                   add 1 to wk-dup-count
+                   set dq-result-bad to true
+                   move "Customer id is a duplicate" to dq-result-msg
+               else
+                   move "X" to wk-seen-id-flag(customer-id)
+               end-if
+           end-if
+
+           goback.
+
+      *> clears every running count and the seen-id table, so a fresh
+      *> caller (or the same caller starting a new run) does not see
+      *> counts or duplicates left behind by a previous run.
+       entry "CUSTDQ-RESET".
+           move 0 to wk-record-count wk-dup-count wk-blank-count
+               wk-gender-count wk-range-count
+           move low-values to wk-seen-id-tbl
+           goback.
+
+      *> writes the standalone data-quality report and hands the
+      *> running totals back to the caller.
+       entry "CUSTDQ-REPORT" using dq-rpt-record-count
+                                    dq-rpt-dup-count
+                                    dq-rpt-blank-count
+                                    dq-rpt-gender-count
+                                    dq-rpt-range-count.
+           move wk-record-count to dq-rpt-record-count wk-rpt-records
+           move wk-dup-count to dq-rpt-dup-count wk-rpt-dups
+           move wk-blank-count to dq-rpt-blank-count wk-rpt-blanks
+           move wk-gender-count to dq-rpt-gender-count wk-rpt-genders
+           move wk-range-count to dq-rpt-range-count wk-rpt-ranges
+
+           open output dq-report
+           if not wk-report-status equal "00"
+               display "custdq: unable to open custdq-report.txt"
+           else
+               write dq-report-rec from wk-report-line
+               write dq-report-rec from wk-report-line2
+               write dq-report-rec from wk-report-line3
+               write dq-report-rec from wk-report-line4
+               write dq-report-rec from wk-report-line5
+               close dq-report
+           end-if
+           goback.
+
+       end program custdq.
