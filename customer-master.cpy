@@ -0,0 +1,20 @@
+      ******************************************************************
+      *
+      * CUSTOMER-MASTER.CPY
+      *
+      * Shared customer record layout used by every MFUT_* program that
+      * validates customer data, so field widths cannot silently drift
+      * between tests that both claim to validate the same entity.
+      *
+      ******************************************************************
+       03 customer-id      pic 9(5).
+       03 customer-fname   pic x(14).
+       03 customer-sname   pic x(16).
+       03 customer-gender  pic x.
+      *> "u"/"U" covers the "unspecified/not-disclosed" code our
+      *> upstream customer feed has started sending.
+           88 customer-valid       value "m", "M", "f", "F", "u", "U".
+           88 customer-male        value "m", "M".
+           88 customer-female      value "f", "F".
+           88 customer-unspecified value "u", "U".
+       03 filler            pic x(29).
