@@ -10,20 +10,221 @@
        program-id. ExtraFixtureArguments.
        working-storage section.
        copy "mfunit.cpy".
+       copy "mfut-runcontrol.cpy".
+
+       01 wk-arg-tbl.
+           03 wk-arg pic x(130) occurs 10 times.
+       01 wk-arg-idx        binary-long.
+       01 wk-flag-name      pic x(20).
+       01 wk-flag-value     pic x(120).
+
+      *> working storage for MFUT-RC-TRAIT-MATCH's boolean-expression
+      *> evaluator: MFUT-RC-TRAIT-EXPR is an OR of "&&"-joined,
+      *> optionally "!"-negated trait names, e.g.
+      *>   pass&&!smoke||fileexample
+      *> which reads as "(pass and not smoke) or fileexample".
+       01 wk-match-expr        pic x(120).
+       01 wk-or-terms.
+           03 wk-or-term pic x(60) occurs 5 times.
+       01 wk-and-terms.
+           03 wk-and-term pic x(30) occurs 5 times.
+       01 wk-or-idx             binary-long.
+       01 wk-and-idx            binary-long.
+       01 wk-or-outcome         pic x(01).
+           88 wk-or-outcome-true   value "Y" false "N".
+       01 wk-and-outcome        pic x(01).
+           88 wk-and-outcome-true  value "Y" false "N".
+       01 wk-negate-flag        pic x(01).
+           88 wk-negate            value "Y" false "N".
+       01 wk-bare-trait         pic x(30).
+       01 wk-wrapped-traits     pic x(122).
+       01 wk-search-key         pic x(32).
+       01 wk-search-key-len     binary-long.
+       01 wk-hit-count          binary-long.
+
+       linkage section.
+       01 lk-match-traits    pic x(120).
+       01 lk-match-result    pic x(01).
+           88 lk-match-yes      value "Y" false "N".
+
        procedure division.
            goback.
 
            entry MFU-GLOBAL-COMMANDLINE-PREFIX & "ExtraFixtureArguments".
-               *> Extra argument to the unit test runner can be placed in the COBOL
-               *> field called MFU-GLOBAL-COMMANDLINE-ARG.
+               *> Extra arguments to the unit test runner can be placed in
+               *> the COBOL field called MFU-GLOBAL-COMMANDLINE-ARG.
                *>
-               *> If MFU-GLOBAL-COMMANDLINE-ARG contains the -trait argument
-               *>  it will only execute the test cases with this particular trait
-               *>  and mark the other tests as skipped.
+               *> Recognised switches (space separated, any order):
+               *>   -traits:<expr>   only run test cases matching <expr>
+               *>                    e.g. -traits:pass or -traits:file-
+               *>                    example; <expr> may be a boolean
+               *>                    expression over trait names using
+               *>                    && (and), || (or) and a leading !
+               *>                    (not), e.g.
+               *>                    -traits:pass&&!smoke||fileexample
+               *>                    - call MFUT-RC-TRAIT-MATCH to test
+               *>                    a test case's own comma trait list
+               *>                    against the active expression
+               *>   -repeat:<n>      rerun the selected traits <n> times in a
+               *>                    row, to confirm a flaky test before
+               *>                    opening an investigation ticket
+               *>   -env:<profile>   select an environment profile (e.g.
+               *>                    -env:uat or -env:prod-like) so one
+               *>                    Jenkins job definition can drive our
+               *>                    dev, UAT, and prod-like passes instead
+               *>                    of maintaining near-identical jobs
+               *>   -retry:<n>       automatically rerun a failing test
+               *>                    case up to <n> times before its
+               *>                    result is reported as final, so one
+               *>                    transient blip does not block a
+               *>                    release
                *>
-               *> For example to run as the tests marked with the pass trait:
-               *>   move "-traits:pass" to MFU-GLOBAL-COMMANDLINE-ARG
-               *> or to run all the file related tests
-               *>  move "-traits:fileexample" to MFU-GLOBAL-COMMANDLINE-ARG
+               *> Parsed values are left in mfut-runcontrol.cpy for the rest
+               *> of the run unit to consult.
+           move spaces to wk-arg-tbl
+           move spaces to MFUT-RC-ENV-PROFILE
+           move 1 to MFUT-RC-REPEAT-COUNT
+           move 0 to MFUT-RC-RETRY-COUNT
+           unstring MFU-GLOBAL-COMMANDLINE-ARG delimited by all spaces
+               into wk-arg(1) wk-arg(2) wk-arg(3) wk-arg(4) wk-arg(5)
+                    wk-arg(6) wk-arg(7) wk-arg(8) wk-arg(9) wk-arg(10)
+           end-unstring
+
+           perform classify-arg
+               varying wk-arg-idx from 1 by 1
+               until wk-arg-idx > 10
+
+           goback.
+
+       classify-arg section.
+           if wk-arg(wk-arg-idx) not equal spaces
+               move spaces to wk-flag-name wk-flag-value
+               unstring wk-arg(wk-arg-idx) delimited by ":"
+                   into wk-flag-name wk-flag-value
+               end-unstring
+               evaluate wk-flag-name
+                   when "-traits"
+                       move wk-flag-value to MFUT-RC-TRAIT-EXPR
+                   when "-repeat"
+                       if function test-numval(wk-flag-value) = 0
+                           compute MFUT-RC-REPEAT-COUNT =
+                               function numval(wk-flag-value)
+                       end-if
+                   when "-env"
+                       move wk-flag-value to MFUT-RC-ENV-PROFILE
+                   when "-retry"
+                       if function test-numval(wk-flag-value) = 0
+                           compute MFUT-RC-RETRY-COUNT =
+                               function numval(wk-flag-value)
+                       end-if
+               end-evaluate
+           end-if
+           exit section
+           .
+
+      *> lets any MFUT_ program check its own comma trait list (the
+      *> same string it moves to MFU-MD-TRAITS) against the active
+      *> -traits: filter, once this program has parsed it into
+      *> MFUT-RC-TRAIT-EXPR. No filter set at all always matches, so a
+      *> run with no -traits: switch behaves exactly as it always has.
+       entry "MFUT-RC-TRAIT-MATCH" using lk-match-traits
+                                         lk-match-result.
+           if MFUT-RC-TRAIT-EXPR equal spaces
+               set lk-match-yes to true
+           else
+               move MFUT-RC-TRAIT-EXPR to wk-match-expr
+               move spaces to wk-or-terms
+               unstring wk-match-expr delimited by "||"
+                   into wk-or-term(1) wk-or-term(2) wk-or-term(3)
+                        wk-or-term(4) wk-or-term(5)
+               end-unstring
+               set lk-match-yes to false
+               perform evaluate-or-term
+                   varying wk-or-idx from 1 by 1
+                   until wk-or-idx > 5 or lk-match-yes
+           end-if
            goback.
+
+      *> one OR-branch matches when every "&&"-joined, optionally
+      *> "!"-negated trait in it is present in lk-match-traits.
+       evaluate-or-term section.
+           if wk-or-term(wk-or-idx) not equal spaces
+               move spaces to wk-and-terms
+               unstring wk-or-term(wk-or-idx) delimited by "&&"
+                   into wk-and-term(1) wk-and-term(2) wk-and-term(3)
+                        wk-and-term(4) wk-and-term(5)
+               end-unstring
+               set wk-or-outcome-true to true
+               perform evaluate-and-term
+                   varying wk-and-idx from 1 by 1
+                   until wk-and-idx > 5
+               if wk-or-outcome-true
+                   set lk-match-yes to true
+               end-if
+           end-if
+           .
+
+      *> a blank and-term (past the last one actually used) does not
+      *> affect the outcome; a real term that fails to match forces
+      *> this whole OR-branch false.
+       evaluate-and-term section.
+           if wk-and-term(wk-and-idx) not equal spaces
+               perform check-and-term
+               if not wk-and-outcome-true
+                   set wk-or-outcome-true to false
+               end-if
+           end-if
+           .
+
+      *> strips a leading "!" as a negation flag, then checks the bare
+      *> trait name for a delimited match on ",trait," within
+      *> lk-match-traits wrapped in commas, the same substring
+      *> technique traitmatrix.cbl uses for its coverage columns.
+       check-and-term section.
+           set wk-negate to false
+           move wk-and-term(wk-and-idx) to wk-bare-trait
+           if wk-bare-trait(1:1) equal "!"
+               set wk-negate to true
+               move spaces to wk-bare-trait
+               move wk-and-term(wk-and-idx)(2:29) to wk-bare-trait
+           end-if
+
+           move spaces to wk-wrapped-traits
+           move 1 to wk-search-key-len
+           string "," delimited by size
+                  function trim(lk-match-traits) delimited by size
+                  "," delimited by size
+               into wk-wrapped-traits
+               with pointer wk-search-key-len
+           end-string
+
+           move spaces to wk-search-key
+           move 1 to wk-search-key-len
+           string "," delimited by size
+                  function trim(wk-bare-trait) delimited by size
+                  "," delimited by size
+               into wk-search-key
+               with pointer wk-search-key-len
+           end-string
+           compute wk-search-key-len = wk-search-key-len - 1
+
+           move 0 to wk-hit-count
+           inspect wk-wrapped-traits tallying wk-hit-count
+               for all wk-search-key(1:wk-search-key-len)
+
+           if wk-negate
+               if wk-hit-count > 0
+                   set wk-and-outcome-true to false
+               else
+                   set wk-and-outcome-true to true
+               end-if
+           else
+               if wk-hit-count > 0
+                   set wk-and-outcome-true to true
+               else
+                   set wk-and-outcome-true to false
+               end-if
+           end-if
+           .
+
        end program ExtraFixtureArguments.
\ No newline at end of file
