@@ -0,0 +1,166 @@
+      ******************************************************************
+      *
+      * (C) Copyright 2010-2023 Micro Focus or one of its affiliates.
+      *
+      * This sample code is supplied for demonstration purposes only
+      * on an "as is" basis and is for use at your own risk.
+      *
+      ******************************************************************
+
+      *****************************************************************
+      * TESTCATALOG is the standalone reporting/lookup driver for the
+      * MFU-MD-* metadata every MFUT_ program hands back from its own
+      * metadata-setup entry point (or, for MFUTASCI/MFUT_DATECHK/
+      * MFUT_TCOVER, GlobalMetaData's evaluate) - description, timeout,
+      * traits, and whether the case is skipped. Point MFUTCATALOGIN at
+      * the program-name/description/timeout/traits/skip extract the
+      * build pulled out of that metadata, and this:
+      *
+      *   - writes test-catalog.txt, one readable row per program, the
+      *     same static-report shape traitmatrix.cbl already gives the
+      *     trait columns, and
+      *   - exposes a callable "TESTCATALOG-LOOKUP" entry point so any
+      *     caller (a Jenkins pre-flight step, another MFUT_ program)
+      *     can ask "what does test X look like" and get an answer
+      *     back without parsing test-catalog.txt itself - the same
+      *     "make it genuinely queryable, not just a bigger report"
+      *     reasoning ExtraFixtureArguments's MFUT-RC-TRAIT-MATCH entry
+      *     point already applied to the trait expression.
+      *****************************************************************
+       identification division.
+       program-id. testcatalog.
+       environment division.
+       input-output section.
+           file-control.
+           select catalog-in assign external mfutcatalogin
+           organization is line sequential
+           file status is wk-catalog-status.
+
+           select catalog-out assign to "test-catalog.txt"
+           organization is line sequential
+           file status is wk-out-status.
+       data division.
+       file section.
+      *> one row per program, e.g.
+      *>   MFUT_ENV    A test case that checks that an environment
+      *>   00010000 smoke,env,pass N
+       fd catalog-in.
+       01 catalog-in-rec.
+           03 cat-program-name    pic x(30).
+           03 cat-description     pic x(60).
+           03 cat-timeout-ms      pic 9(08).
+           03 cat-traits          pic x(80).
+           03 cat-skip-flag       pic x(01).
+
+       fd catalog-out.
+       01 catalog-out-rec         pic x(132).
+
+       working-storage section.
+       01 wk-catalog-status   pic xx.
+           88 wk-catalog-ok-status    value "00".
+           88 wk-catalog-eof-status   value "10".
+       01 wk-out-status       pic xx.
+           88 wk-out-ok-status        value "00".
+
+       01 wk-program-count    binary-long value 0.
+       01 wk-header-line.
+           03                     pic x(30) value "PROGRAM".
+           03                     pic x(60) value "DESCRIPTION".
+           03                     pic x(9)  value "TIMEOUTMS".
+           03                     pic x(32) value "TRAITS".
+           03                     pic x(1)  value "S".
+
+       01 wk-detail-line.
+           03 det-program-name    pic x(30).
+           03 det-description     pic x(60).
+           03 det-timeout-ms      pic z(7)9.
+           03                     pic x value space.
+           03 det-traits          pic x(32).
+           03 det-skip-flag       pic x(1).
+
+       linkage section.
+       01 lk-lookup-name      pic x(30).
+       01 lk-found-flag       pic x(01).
+           88 lk-found            value "Y" false "N".
+       01 lk-description      pic x(60).
+       01 lk-timeout-ms       pic 9(08).
+       01 lk-traits           pic x(80).
+       01 lk-skip-flag        pic x(01).
+
+       procedure division.
+       testcatalog-main.
+           open input catalog-in
+           if not wk-catalog-ok-status
+               display "testcatalog: unable to open MFUTCATALOGIN"
+               goback returning 1
+           end-if
+
+           open output catalog-out
+           if not wk-out-ok-status
+               display "testcatalog: unable to open test-catalog.txt"
+               goback returning 1
+           end-if
+           write catalog-out-rec from wk-header-line
+
+           set wk-catalog-ok-status to true
+           perform until not wk-catalog-ok-status
+               read catalog-in
+               if not wk-catalog-eof-status
+                   perform build-catalog-row
+                   add 1 to wk-program-count
+               end-if
+           end-perform
+           close catalog-in
+           close catalog-out
+
+           display "testcatalog: " wk-program-count
+               " program(s) written to test-catalog.txt"
+
+           goback returning 0.
+
+      *> one output row per input row; the traits column is shown
+      *> truncated to fit the fixed-width report, the full value is
+      *> still what TESTCATALOG-LOOKUP hands back.
+       build-catalog-row section.
+           move cat-program-name to det-program-name
+           move cat-description to det-description
+           move cat-timeout-ms to det-timeout-ms
+           move cat-traits(1:32) to det-traits
+           move cat-skip-flag to det-skip-flag
+           write catalog-out-rec from wk-detail-line
+           exit section
+           .
+
+      *> answers "what does this test case look like" for one program
+      *> name, straight off MFUTCATALOGIN, so a caller does not have to
+      *> parse test-catalog.txt's fixed-width report layout to get an
+      *> exact answer. lk-found comes back "N" and the rest of the
+      *> linkage is left as it was passed in when the name is not on
+      *> file, or MFUTCATALOGIN itself is not there.
+       entry "TESTCATALOG-LOOKUP" using lk-lookup-name
+                                        lk-found-flag
+                                        lk-description
+                                        lk-timeout-ms
+                                        lk-traits
+                                        lk-skip-flag.
+           set lk-found to false
+           open input catalog-in
+           if wk-catalog-ok-status
+               set wk-catalog-ok-status to true
+               perform until not wk-catalog-ok-status or lk-found
+                   read catalog-in
+                   if not wk-catalog-eof-status
+                       if cat-program-name equal lk-lookup-name
+                           set lk-found to true
+                           move cat-description to lk-description
+                           move cat-timeout-ms to lk-timeout-ms
+                           move cat-traits to lk-traits
+                           move cat-skip-flag to lk-skip-flag
+                       end-if
+                   end-if
+               end-perform
+               close catalog-in
+           end-if
+           goback.
+
+       end program testcatalog.
