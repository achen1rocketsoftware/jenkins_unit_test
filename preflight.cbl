@@ -0,0 +1,191 @@
+      ******************************************************************
+      *
+      * (C) Copyright 2010-2023 Micro Focus or one of its affiliates.
+      *
+      * This sample code is supplied for demonstration purposes only
+      * on an "as is" basis and is for use at your own risk.
+      *
+      ******************************************************************
+
+      *****************************************************************
+      * PREFLIGHT is the standalone check the nightly Jenkins job runs
+      * before any MFUT_ program starts. Each MFUT_ program today only
+      * discovers a missing prerequisite when it happens to need it -
+      * MFUT_DD_FILE fails on the "customers" DD, MFUT_ENV fails on a
+      * missing MFUT_ENV_PASS, MFUT_FileExample fails trying to write
+      * its fixture file - and whichever one runs first partway through
+      * the batch window is the one that reports it, with nothing
+      * telling ops the whole picture up front. This checks all three
+      * kinds of prerequisite (DD assign, required environment
+      * variable, file-system write access) in one pass and fails fast
+      * with a plain-English reason for each one that is missing.
+      *****************************************************************
+       identification division.
+       program-id. preflight.
+       environment division.
+       input-output section.
+           file-control.
+      *> the same "customers" DD/environment assign MFUT_DD_FILE reads;
+      *> we only need to prove it opens, not read its contents.
+           select customers-file assign external customers
+           organization is line sequential
+           file status is wk-customers-status.
+
+      *> a small probe file dropped in the working directory to prove
+      *> the suite can actually write there before MFUT_FileExample's
+      *> fixture setup relies on it; removed again once checked.
+           select probe-file assign to "preflight-write-test.tmp"
+           organization is line sequential
+           file status is wk-probe-status.
+
+      *> one line per prerequisite checked, so ops can see the whole
+      *> picture from this file alone instead of hunting the console.
+           select report-file assign to "preflight-report.txt"
+           organization is line sequential
+           file status is wk-report-status.
+       data division.
+       file section.
+       fd customers-file.
+       01 customers-rec           pic x(65).
+
+       fd probe-file.
+       01 probe-rec                pic x(10).
+
+       fd report-file.
+       01 report-rec                pic x(60).
+
+       working-storage section.
+       01 wk-customers-status pic xx.
+           88 wk-customers-ok-status  value "00".
+           88 f-status-not-found      value "35".
+           88 f-status-permission     value "37", "98".
+       01 wk-probe-status     pic xx.
+           88 wk-probe-ok-status      value "00".
+       01 wk-report-status    pic xx.
+           88 wk-report-ok-status     value "00".
+
+      *> shared with MFUT_ENV.cbl so the two checks of the same
+      *> variable set cannot silently drift apart from each other.
+       copy "env-required-vars.cpy".
+
+       01 wk-active-var-count binary-long value 4.
+       01 wk-var-idx          binary-long.
+       01 wk-var-value        pic x(200).
+
+       01 wk-fail-count       binary-long value 0.
+
+       01 wk-report-line.
+           03 rpt-check-name   pic x(38).
+           03 rpt-check-status pic x(6).
+           03                  pic x value space.
+           03 rpt-check-detail pic x(15).
+
+       copy "mfut-runcontrol.cpy".
+
+       procedure division.
+       preflight-main.
+           open output report-file
+           if not wk-report-ok-status
+               display "preflight: unable to open preflight-report.txt"
+               goback returning 1
+           end-if
+
+           perform select-profile-var-count
+
+           perform check-customers-dd
+           perform check-required-var
+               varying wk-var-idx from 1 by 1
+               until wk-var-idx > wk-active-var-count
+           perform check-write-access
+
+           close report-file
+
+           if wk-fail-count > 0
+               display "preflight: " wk-fail-count
+                   " prerequisite(s) failed - see preflight-report.txt"
+               goback returning 1
+           end-if
+
+           display "preflight: all prerequisites are in place"
+           goback returning 0.
+
+      *> the base set (4 vars) applies to "dev" or a blank profile; uat
+      *> adds MFUT_UAT_ENDPOINT, and prod-like adds MFUT_PROD_APPROVAL
+      *> on top of that - kept in step with MFUT_ENV's own table.
+       select-profile-var-count section.
+           move 4 to wk-active-var-count
+           evaluate MFUT-RC-ENV-PROFILE
+               when "uat"
+                   move 5 to wk-active-var-count
+               when "prod-like"
+                   move 6 to wk-active-var-count
+           end-evaluate
+           .
+
+      *> proves the "customers" DD/environment assign the whole suite
+      *> reads is both assigned and openable, without reading it.
+       check-customers-dd section.
+           move "customers DD assign" to rpt-check-name
+           open input customers-file
+           if wk-customers-ok-status
+               move "PASS" to rpt-check-status
+               move spaces to rpt-check-detail
+               close customers-file
+           else
+               move "FAIL" to rpt-check-status
+               add 1 to wk-fail-count
+               if f-status-not-found
+                   move "not found" to rpt-check-detail
+               else
+                   if f-status-permission
+                       move "permission denied" to rpt-check-detail
+                   else
+                       move "not assigned" to rpt-check-detail
+                   end-if
+               end-if
+               display "preflight: customers DD assign failed - "
+                   rpt-check-detail
+           end-if
+           write report-rec from wk-report-line
+           .
+
+      *> proves one required environment variable, for the active
+      *> profile, is set - the same check MFUT_ENV performs on its own
+      *> behalf, run here before that test case is even reached.
+       check-required-var section.
+           accept wk-var-value from environment
+               wk-required-var(wk-var-idx)
+           move wk-required-var(wk-var-idx) to rpt-check-name
+           if wk-var-value equal spaces
+               move "FAIL" to rpt-check-status
+               move "not set" to rpt-check-detail
+               add 1 to wk-fail-count
+               display "preflight: " wk-required-var(wk-var-idx)
+                   " is not set"
+           else
+               move "PASS" to rpt-check-status
+               move spaces to rpt-check-detail
+           end-if
+           write report-rec from wk-report-line
+           .
+
+      *> proves the working directory is actually writable before
+      *> MFUT_FileExample's setup relies on it for its fixture file.
+       check-write-access section.
+           move "working directory write access" to rpt-check-name
+           open output probe-file
+           if wk-probe-ok-status
+               move "PASS" to rpt-check-status
+               move spaces to rpt-check-detail
+               close probe-file
+               delete file probe-file
+           else
+               move "FAIL" to rpt-check-status
+               move "not writable" to rpt-check-detail
+               add 1 to wk-fail-count
+               display "preflight: working directory is not writable"
+           end-if
+           write report-rec from wk-report-line
+           .
+
+       end program preflight.
