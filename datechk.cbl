@@ -0,0 +1,311 @@
+      ******************************************************************
+      *
+      * (C) Copyright 2010-2023 Micro Focus or one of its affiliates.
+      *
+      * This sample code is supplied for demonstration purposes only
+      * on an "as is" basis and is for use at your own risk.
+      *
+      ******************************************************************
+
+      *****************************************************************
+      * DATECHK validates a date string supplied in one of several
+      * locale formats and, when it is valid, returns its component
+      * parts (day/month/year names and numbers, the day count since
+      * 1st January 1900, the ISO week-day number, and whether the
+      * date's year is a Gregorian leap year).
+      *
+      * locale-flag values understood:
+      *   "U" - tc-usa - mm/dd/yyyy
+      *   "E" - tc-uk  - dd/mm/yyyy
+      *   "I" - tc-iso - yyyy-mm-dd (ISO 8601)
+      *
+      * On an invalid date, or an unrecognised locale-flag, day-name
+      * is left as spaces so callers can tell the call failed.
+      *****************************************************************
+       identification division.
+       program-id. datechk.
+       data division.
+       working-storage section.
+       78 wk-usa      value "U".
+       78 wk-uk       value "E".
+       78 wk-iso      value "I".
+
+       01 wk-day-num          pic 99.
+       01 wk-month-num        pic 99.
+       01 wk-year-num         pic 9999.
+
+       01 wk-valid-date-sw    pic x value "N".
+           88 wk-valid-date       value "Y" false "N".
+
+       01 wk-days-in-month-tbl.
+           03 filler pic 9(2) value 31.
+           03 filler pic 9(2) value 28.
+           03 filler pic 9(2) value 31.
+           03 filler pic 9(2) value 30.
+           03 filler pic 9(2) value 31.
+           03 filler pic 9(2) value 30.
+           03 filler pic 9(2) value 31.
+           03 filler pic 9(2) value 31.
+           03 filler pic 9(2) value 30.
+           03 filler pic 9(2) value 31.
+           03 filler pic 9(2) value 30.
+           03 filler pic 9(2) value 31.
+       01 wk-days-in-month-rdf redefines wk-days-in-month-tbl.
+           03 wk-days-in-month  pic 9(2) occurs 12 times.
+
+       01 wk-month-name-tbl.
+           03 filler pic x(3) value "JAN".
+           03 filler pic x(3) value "FEB".
+           03 filler pic x(3) value "MAR".
+           03 filler pic x(3) value "APR".
+           03 filler pic x(3) value "MAY".
+           03 filler pic x(3) value "JUN".
+           03 filler pic x(3) value "JUL".
+           03 filler pic x(3) value "AUG".
+           03 filler pic x(3) value "SEP".
+           03 filler pic x(3) value "OCT".
+           03 filler pic x(3) value "NOV".
+           03 filler pic x(3) value "DEC".
+       01 wk-month-name-rdf redefines wk-month-name-tbl.
+           03 wk-month-name pic x(3) occurs 12 times.
+
+       01 wk-day-name-tbl.
+      *> index 1 = Monday, since 1st January 1900 was a Monday
+           03 filler pic x(3) value "MON".
+           03 filler pic x(3) value "TUE".
+           03 filler pic x(3) value "WED".
+           03 filler pic x(3) value "THU".
+           03 filler pic x(3) value "FRI".
+           03 filler pic x(3) value "SAT".
+           03 filler pic x(3) value "SUN".
+       01 wk-day-name-rdf redefines wk-day-name-tbl.
+           03 wk-day-name pic x(3) occurs 7 times.
+
+       01 wk-leap-year-sw     pic x value "N".
+           88 wk-leap-year        value "Y" false "N".
+
+       01 wk-iso-date-fmt.
+           03 wk-iso-year         pic 9999.
+           03                     pic x value "-".
+           03 wk-iso-month        pic 99.
+           03                     pic x value "-".
+           03 wk-iso-day          pic 99.
+       01 wk-julian-day         pic 9(03).
+
+       01 wk-days-before-month  binary-long value 0.
+       01 wk-days-since-1900    pic 9(8) value 0.
+       01 wk-dow-index          pic 9 value 0.
+       01 wk-m                  pic 99.
+       01 wk-y                  binary-long.
+       01 wk-leap-count-y1      binary-long.
+       01 wk-leap-count-y2      binary-long.
+
+       linkage section.
+       01 input-date                   pic x(10).
+       01 locale-flag                  pic x(01).
+       01  output-date.
+           02  day-name                pic xxx.
+           02  day-no                  pic xx.
+           02  month-name              pic xxx.
+           02  year-no                 pic xxxx.
+           02  days-since-jan-1-1900   pic x(8).
+           02  iso-date                pic x(10).
+           02  julian-day              pic 9(03).
+      *> ISO 8601 numbering: 1 = Monday .. 7 = Sunday.
+           02  day-of-week-no          pic 9.
+           02  leap-year-flag          pic x.
+               88  leap-year-flag-yes     value "Y" false "N".
+
+       procedure division using input-date, locale-flag, output-date.
+       datechk-main section.
+           initialize output-date
+           initialize wk-day-num wk-month-num wk-year-num
+           set wk-valid-date to false
+
+           evaluate locale-flag
+               when wk-usa
+                   perform parse-usa-date
+               when wk-uk
+                   perform parse-uk-date
+               when wk-iso
+                   perform parse-iso-date
+               when other
+                   go to datechk-exit
+           end-evaluate
+
+           if not wk-valid-date
+               go to datechk-exit
+           end-if
+
+           perform validate-date-fields
+           if not wk-valid-date
+               go to datechk-exit
+           end-if
+
+           perform build-output-date
+           .
+       datechk-exit.
+           goback
+           .
+
+      *----------------------------------------------------------------
+      * mm/dd/yyyy
+      *----------------------------------------------------------------
+       parse-usa-date section.
+           if input-date(3:1) not = "/" or input-date(6:1) not = "/"
+               exit section
+           end-if
+           if input-date(1:2) not numeric or
+              input-date(4:2) not numeric or
+              input-date(7:4) not numeric
+               exit section
+           end-if
+           move input-date(1:2) to wk-month-num
+           move input-date(4:2) to wk-day-num
+           move input-date(7:4) to wk-year-num
+           set wk-valid-date to true
+           .
+
+      *----------------------------------------------------------------
+      * dd/mm/yyyy
+      *----------------------------------------------------------------
+       parse-uk-date section.
+           if input-date(3:1) not = "/" or input-date(6:1) not = "/"
+               exit section
+           end-if
+           if input-date(1:2) not numeric or
+              input-date(4:2) not numeric or
+              input-date(7:4) not numeric
+               exit section
+           end-if
+           move input-date(4:2) to wk-month-num
+           move input-date(1:2) to wk-day-num
+           move input-date(7:4) to wk-year-num
+           set wk-valid-date to true
+           .
+
+      *----------------------------------------------------------------
+      * yyyy-mm-dd
+      *----------------------------------------------------------------
+       parse-iso-date section.
+           if input-date(5:1) not = "-" or input-date(8:1) not = "-"
+               exit section
+           end-if
+           if input-date(1:4) not numeric or
+              input-date(6:2) not numeric or
+              input-date(9:2) not numeric
+               exit section
+           end-if
+           move input-date(1:4) to wk-year-num
+           move input-date(6:2) to wk-month-num
+           move input-date(9:2) to wk-day-num
+           set wk-valid-date to true
+           .
+
+       validate-date-fields section.
+           set wk-valid-date to false
+           if wk-month-num < 1 or wk-month-num > 12
+               exit section
+           end-if
+           perform set-leap-year-flag
+           if wk-month-num = 2 and wk-leap-year
+               if wk-day-num < 1 or wk-day-num > 29
+                   exit section
+               end-if
+           else
+               if wk-day-num < 1 or
+                  wk-day-num > wk-days-in-month(wk-month-num)
+                   exit section
+               end-if
+           end-if
+           set wk-valid-date to true
+           .
+
+      *----------------------------------------------------------------
+      * Gregorian calendar rule: divisible by 4, except centuries
+      * that are not divisible by 400.
+      *----------------------------------------------------------------
+       set-leap-year-flag section.
+           set wk-leap-year to false
+           if function mod(wk-year-num, 400) = 0
+               set wk-leap-year to true
+           else
+               if function mod(wk-year-num, 100) = 0
+                   set wk-leap-year to false
+               else
+                   if function mod(wk-year-num, 4) = 0
+                       set wk-leap-year to true
+                   end-if
+               end-if
+           end-if
+           .
+
+       build-output-date section.
+           move wk-month-name(wk-month-num) to month-name
+           move wk-year-num to year-no
+           move wk-day-num to day-no
+           perform compute-days-since-1900
+           move wk-days-since-1900 to days-since-jan-1-1900
+           compute wk-dow-index =
+               function mod(wk-days-since-1900, 7) + 1
+           move wk-day-name(wk-dow-index) to day-name
+           move wk-dow-index to day-of-week-no
+           if wk-leap-year
+               set leap-year-flag-yes to true
+           else
+               set leap-year-flag-yes to false
+           end-if
+
+           move wk-year-num to wk-iso-year
+           move wk-month-num to wk-iso-month
+           move wk-day-num to wk-iso-day
+           move wk-iso-date-fmt to iso-date
+
+           compute wk-julian-day = wk-days-before-month + wk-day-num
+           move wk-julian-day to julian-day
+           .
+
+      *----------------------------------------------------------------
+      * Number of Gregorian leap years in the range 1..wk-y, using
+      * the standard y/4 - y/100 + y/400 identity (integer division).
+      *----------------------------------------------------------------
+       count-leap-years section.
+           compute wk-leap-count-y1 =
+               (wk-y / 4) - (wk-y / 100) + (wk-y / 400)
+           .
+
+       compute-days-before-month section.
+           move 0 to wk-days-before-month
+           if wk-month-num > 1
+               perform sum-days-before-month
+                   varying wk-m from 1 by 1
+                   until wk-m >= wk-month-num
+           end-if
+           if wk-leap-year and wk-month-num > 2
+               add 1 to wk-days-before-month
+           end-if
+           .
+
+       sum-days-before-month section.
+           add wk-days-in-month(wk-m) to wk-days-before-month
+           .
+
+       compute-days-since-1900 section.
+           move wk-year-num to wk-y
+           subtract 1 from wk-y
+           perform count-leap-years
+           move wk-leap-count-y1 to wk-leap-count-y2
+
+           move 1899 to wk-y
+           perform count-leap-years
+
+           perform compute-days-before-month
+
+           compute wk-days-since-1900 =
+               (365 * (wk-year-num - 1900))
+               + (wk-leap-count-y2 - wk-leap-count-y1)
+               + wk-days-before-month
+               + (wk-day-num - 1)
+           .
+
+       end program datechk.
