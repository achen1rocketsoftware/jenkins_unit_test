@@ -0,0 +1,24 @@
+      ******************************************************************
+      *
+      * ENV-REQUIRED-VARS.CPY
+      *
+      * Shared table of the environment variables the nightly batch
+      * window depends on, so MFUT_ENV's own check and preflight's
+      * pre-flight check of the same set cannot silently drift apart.
+      * Add to this table as new dependencies show up rather than
+      * chasing them one opaque pass/fail at a time. The uat and
+      * prod-like profiles (selected via ExtraFixtureArguments's
+      * "-env:" switch) layer extra variables on top of this base set;
+      * each including program's own select-profile-var-count section
+      * still decides how many of these entries apply.
+      *
+      ******************************************************************
+       01 wk-required-vars.
+           03 filler pic x(30) value "MFUT_ENV_PASS".
+           03 filler pic x(30) value "MFUT_DB_CONNECTION".
+           03 filler pic x(30) value "MFUT_FEED_PATH".
+           03 filler pic x(30) value "MFUT_CREDENTIALS_REF".
+           03 filler pic x(30) value "MFUT_UAT_ENDPOINT".
+           03 filler pic x(30) value "MFUT_PROD_APPROVAL".
+       01 wk-required-vars-rdf redefines wk-required-vars.
+           03 wk-required-var pic x(30) occurs 6 times.
