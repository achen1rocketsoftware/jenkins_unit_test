@@ -0,0 +1,85 @@
+      ******************************************************************
+      *
+      * (C) Copyright 2010-2023 Micro Focus or one of its affiliates.
+      *
+      * This sample code is supplied for demonstration purposes only
+      * on an "as is" basis and is for use at your own risk.
+      *
+      ******************************************************************
+
+      *****************************************************************
+      * CUSTDQRPT is the standalone driver for the CUSTDQ data-quality
+      * checks: point CUSTDQIN at any customer-master extract - the
+      * real production file, not just a test fixture - and this reads
+      * it end to end, calling CUSTDQ for every record, then writes
+      * custdq-report.txt with the totals.
+      *****************************************************************
+       identification division.
+       program-id. custdqrpt.
+       environment division.
+       input-output section.
+           file-control.
+           select customer-file assign external custdqin
+           organization is line sequential
+           file status is wk-cust-status.
+       data division.
+       file section.
+       fd customer-file.
+       01 customer-rec.
+           copy "customer-master.cpy".
+
+       working-storage section.
+       01 wk-cust-status      pic xx.
+           88 wk-cust-ok-status   value "00".
+           88 wk-cust-eof-status  value "10".
+
+       01 wk-dq-status        pic x(01).
+       01 wk-dq-msg           pic x(60).
+
+       01 wk-rpt-record-count binary-long.
+       01 wk-rpt-dup-count    binary-long.
+       01 wk-rpt-blank-count  binary-long.
+       01 wk-rpt-gender-count binary-long.
+       01 wk-rpt-range-count  binary-long.
+
+       procedure division.
+       custdqrpt-main.
+           call "CUSTDQ-RESET"
+           end-call
+
+           open input customer-file
+           if not wk-cust-ok-status
+               display "custdqrpt: unable to open CUSTDQIN extract"
+               goback returning 1
+           end-if
+
+           set wk-cust-ok-status to true
+           perform until not wk-cust-ok-status
+               read customer-file
+               if not wk-cust-eof-status
+                   call "custdq" using by reference customer-rec
+                                        by reference wk-dq-status
+                                        by reference wk-dq-msg
+                   end-call
+               end-if
+           end-perform
+           close customer-file
+
+           call "CUSTDQ-REPORT" using wk-rpt-record-count
+                                       wk-rpt-dup-count
+                                       wk-rpt-blank-count
+                                       wk-rpt-gender-count
+                                       wk-rpt-range-count
+           end-call
+
+           display "custdqrpt: " wk-rpt-record-count
+               " record(s) checked"
+
+           if wk-rpt-dup-count > 0 or wk-rpt-blank-count > 0
+                   or wk-rpt-gender-count > 0 or wk-rpt-range-count > 0
+               goback returning 1
+           end-if
+
+           goback returning 0.
+
+       end program custdqrpt.
