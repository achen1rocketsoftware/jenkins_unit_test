@@ -15,34 +15,134 @@
        environment division.
        input-output section.
            file-control.
-           select cust assign to 'cust.txt'
+      *> the fixture filename is resolved at run time (see
+      *> resolve-cust-filename) so two parallel runs on the same agent
+      *> do not fight over one literal cust.txt.
+           select cust assign to ws-cust-filename
            organization is line sequential
            file status is ws-cust-file-status.
+      *> an optional external fixture: when it is DD/environment
+      *> assigned and readable, its records are copied into cust.txt
+      *> verbatim instead of the small built-in sample set, so the same
+      *> test can be pointed at a larger or more varied dataset for a
+      *> regression run without a recompile.
+           select fixture-file assign external mfutfixture
+           organization is line sequential
+           file status is ws-fixture-status.
+      *> a small handoff dropped alongside cust.txt so a program reading
+      *> a separately maintained customer extract (MFUT_DD_FILE's
+      *> "customers" DD file) can reconcile its own count/high-id
+      *> against what this run's fixture actually built, the same way
+      *> custidcfg/custschema hand MFUT_DD_FILE its own optional
+      *> configuration.
+           select reconcile-file assign external custreconcile
+           organization is line sequential
+           file status is ws-reconcile-status.
        data division.
        file section.
        fd cust.
        01 cust-file.
          02 cust-grp.
-          03 customer-id     pic 9(5).
-          03 customer-fname  pic x(14).
-          03 customer-sname  pic x(16).
-          03 customer-gender pic x.
-           88 customer-valid  value "m", "M", "f", "f".
-           88 customer-male   value "m", "m".
-           88 customer-female value "f", "f".
+           copy "customer-master.cpy".
+
+       fd reconcile-file.
+       01 reconcile-out-rec.
+           03 recon-out-count      pic 9(08).
+           03 recon-out-max-id     pic 9(05).
+
+      *> a raw copy of customer-master.cpy's total width (5+14+16+1+29)
+      *> rather than the copybook itself, so this record's field names
+      *> do not collide with cust-grp's; a fixture row is moved across
+      *> to cust-grp whole, never field by field.
+       fd fixture-file.
+       01 fixture-rec              pic x(65).
 
        working-storage section.
        78 TEST-FileExample value "FileExample".
        copy "mfunit.cpy".
+       copy "mfut-runcontrol.cpy".
+
+      *> holds this test's own trait list at a fixed width before it is
+      *> handed to ExtraFixtureArguments's MFUT-RC-TRAIT-MATCH, rather
+      *> than passing MFU-MD-TRAITS's own linkage item by reference and
+      *> risking a width mismatch against lk-match-traits's pic x(120).
+       01 wk-md-trait-arg      pic x(120).
+       01 wk-md-trait-match    pic x(01).
+           88 wk-md-trait-matches value "Y" false "N".
        01 ws-cust-file-status    pic xx.
         88 cust-ok-status        value "00".
         88 cust-eof-status       value "10".
 
+      *> unique per run so two parallel Jenkins builds on the same
+      *> agent do not step on each other's fixture data; defaults to
+      *> cust-<pid>.txt but MFUT_FILEEXAMPLE_RUN_ID overrides the
+      *> <pid> portion when a caller wants a name of its own choosing.
+       01 ws-cust-filename       pic x(30) value spaces.
+       01 ws-run-id-cfg          pic x(20).
+       01 ws-run-id              pic x(20).
+       01 ws-pid-d               pic 9(9).
+
        01                        pic x.
        88 delete-file-on-exist   value "y", false "n".
 
        01 fail-count             binary-long.
+
+      *> mfutfixture status: "readable" (ws-fixture-ok-status) means
+      *> setup loads cust.txt from it record for record instead of
+      *> generating the built-in sample set below.
+       01 ws-fixture-status     pic xx.
+        88 ws-fixture-ok-status  value "00".
+        88 ws-fixture-eof-status value "10".
+       01 ws-fixture-loaded     binary-long.
+
+      *> running count/high-water customer-id for whichever fixture
+      *> path setup actually took, written to custreconcile for
+      *> MFUT_DD_FILE to check its own "customers" scan against.
+       01 ws-reconcile-status   pic xx.
+       01 ws-recon-max-id       binary-long value 0.
+
+      *> the number of fixture records test-case-setup builds; the
+      *> default itself scales with ExtraFixtureArguments's "-env:"
+      *> profile (dev/blank=2, uat=10, prod-like=25) so a heavier
+      *> environment gets a heavier fixture without a recompile, but
+      *> MFUT_FILEEXAMPLE_RECORD_COUNT always wins when it is set.
+       01 ws-record-count-cfg    pic 9(05).
+       01 ws-setup-record-count  binary-long value 2.
+       01 ws-setup-record-idx    binary-long.
+       01 ws-setup-record-idx-d  pic 9(05).
+
+      *> fed to MFUTRSLT so this test case's outcome lands in the
+      *> consolidated results file alongside every other MFUT_ test.
+       01 rslt-name              pic x(30) value "MFUT_FileExample".
+       01 rslt-status            pic x(01).
+       01 rslt-msg               pic x(80).
+       01 rslt-pass-trait        pic x(01) value "Y".
+
+      *> set by MFUTRSLT when ExtraFixtureArguments's -retry:N still
+      *> has attempts left for a failing run of this test case.
+       01 rslt-retry             pic x(01).
+           88 rslt-retry-requested value "Y" false "N".
+
+      *> the id/name/gender/duplicate checks that used to live inline
+      *> here now come from the shared custdq data-quality subprogram.
+       01 dq-status              pic x(01).
+       01 dq-msg                 pic x(60).
+
        procedure division.
+           perform resolve-cust-filename
+           set rslt-retry-requested to true
+           perform run-file-check until not rslt-retry-requested
+
+           goback returning fail-count
+       .
+
+      *> validates every record in cust.txt and reports the outcome to
+      *> MFUTRSLT; performed again on its own if MFUTRSLT reports a
+      *> retry attempt is still available for this test case.
+       run-file-check section.
+           move 0 to fail-count
+           call "CUSTDQ-RESET"
+           end-call
            open input cust
            set cust-ok-status to true
            perform until not cust-ok-status
@@ -53,13 +153,40 @@
                end-if
            end-perform
            close cust
-           goback returning fail-count
-       .
+
+           if fail-count > 0
+               move "F" to rslt-status
+               move "One or more customer records failed validation"
+                   to rslt-msg
+           else
+               move "P" to rslt-status
+               move spaces to rslt-msg
+           end-if
+           call "MFUTRSLT" using
+              by reference rslt-name
+              by reference rslt-status
+              by reference rslt-msg
+              by reference rslt-pass-trait
+              by reference rslt-retry
+           end-call
+           .
 
        validate-record section.
-           if not customer-valid
+           if customer-id not numeric
+               call MFU-ASSERT-FAIL-Z using
+                  by reference z"Customer id is not numeric"
+               end-call
+               add 1 to fail-count
+               exhibit named cust-grp
+           end-if
+
+           call "custdq" using by reference cust-grp
+                                by reference dq-status
+                                by reference dq-msg
+           end-call
+           if dq-status equal "F"
                call MFU-ASSERT-FAIL-Z using
-                  by reference z"Customer record is not valid"
+                  by reference dq-msg
                end-call
                add 1 to fail-count
                exhibit named cust-grp
@@ -82,6 +209,10 @@
        test-case-setup section.
        entry MFU-TC-SETUP-PREFIX & TEST-FileExample.
            move 0 to fail-count
+           move 0 to ws-recon-max-id
+           call "CUSTDQ-RESET"
+           end-call
+           perform resolve-cust-filename
            open input cust
            if cust-ok-status
                call MFU-ASSERT-FAIL-Z using
@@ -104,18 +235,36 @@
                add 1 to fail-count
            end-if
 
-           *> write a customer or two
-           move 1 to customer-id
-           move "Peter" to customer-fname
-           move "Johnson" to customer-sname
-           set customer-male to true
-           write cust-file
+           *> a DD/environment-assigned mfutfixture wins outright; only
+           *> when it is not there do we fall back to the built-in
+           *> generated sample set, sized per environment profile.
+           perform load-fixture-file
+           if ws-fixture-loaded = 0
+               *> the record volume defaults per environment profile,
+               *> but can always be overridden via
+               *> MFUT_FILEEXAMPLE_RECORD_COUNT for a one-off
+               *> volume/regression run.
+               evaluate MFUT-RC-ENV-PROFILE
+                   when "uat"
+                       move 10 to ws-setup-record-count
+                   when "prod-like"
+                       move 25 to ws-setup-record-count
+                   when other
+                       move 2 to ws-setup-record-count
+               end-evaluate
+               accept ws-record-count-cfg from environment
+                   "MFUT_FILEEXAMPLE_RECORD_COUNT"
+               if ws-record-count-cfg > 0
+                   move ws-record-count-cfg to ws-setup-record-count
+               end-if
 
-           move 2 to customer-id
-           move "Rebecca" to customer-fname
-           move "Smith" to customer-sname
-           set customer-female to true
-           write cust-file
+               perform write-fixture-record
+                   varying ws-setup-record-idx from 1 by 1
+                   until ws-setup-record-idx > ws-setup-record-count
+               move ws-setup-record-count to ws-recon-max-id
+           end-if
+
+           perform write-reconcile-summary
 
            close cust
            if not cust-ok-status
@@ -128,6 +277,110 @@
            goback
        .
 
+      *> builds this run's fixture filename once so setup, the main
+      *> read loop, and teardown all agree on the same physical file;
+      *> MFUT_FILEEXAMPLE_RUN_ID lets a caller pin the name (e.g. to a
+      *> Jenkins build number) instead of taking the OS process id.
+       resolve-cust-filename section.
+           if ws-cust-filename equal spaces
+               accept ws-run-id-cfg from environment
+                   "MFUT_FILEEXAMPLE_RUN_ID"
+               if ws-run-id-cfg not equal spaces
+                   move ws-run-id-cfg to ws-run-id
+               else
+                   call "C$GETPID"
+                   end-call
+                   move return-code to ws-pid-d
+                   move ws-pid-d to ws-run-id
+               end-if
+               string "cust-" ws-run-id delimited by space
+                   ".txt" delimited by size
+                   into ws-cust-filename
+           end-if
+           .
+
+      *> when mfutfixture is DD/environment assigned to a readable
+      *> file, its records are copied into cust.txt verbatim instead
+      *> of the generated sample set; ws-fixture-loaded comes back 0
+      *> when the fixture is not there so the caller knows to fall
+      *> back to write-fixture-record.
+       load-fixture-file section.
+           move 0 to ws-fixture-loaded
+           open input fixture-file
+           if ws-fixture-ok-status
+               set ws-fixture-ok-status to true
+               perform until not ws-fixture-ok-status
+                   read fixture-file
+                   if not ws-fixture-eof-status
+                       move fixture-rec to cust-file
+                       write cust-file
+                       add 1 to ws-fixture-loaded
+                       if customer-id > ws-recon-max-id
+                           move customer-id to ws-recon-max-id
+                       end-if
+                   end-if
+               end-perform
+               close fixture-file
+           end-if
+           .
+
+      *> hands MFUT_DD_FILE (or any other reader of a separately
+      *> maintained customer extract) a small summary of what this run
+      *> actually built, so a drifted "customers" DD file can be
+      *> flagged instead of the two extracts silently disagreeing.
+       write-reconcile-summary section.
+           if ws-fixture-loaded > 0
+               move ws-fixture-loaded to recon-out-count
+           else
+               move ws-setup-record-count to recon-out-count
+           end-if
+           move ws-recon-max-id to recon-out-max-id
+           open output reconcile-file
+           if not ws-reconcile-status equal "00"
+               display "MFUT_FileExample: unable to open reconcile-file"
+           else
+               write reconcile-out-rec
+               close reconcile-file
+           end-if
+           .
+
+      *> builds fixture record ws-setup-record-idx. All names here are
+      *> synthetic placeholders, not real or plausible person names -
+      *> this file's fixture data can end up in mfutfixture DD output
+      *> and other diagnostic artifacts, so it must never look like it
+      *> was seeded from an actual customer record.
+       write-fixture-record section.
+           move ws-setup-record-idx to customer-id
+           evaluate ws-setup-record-idx
+               when 1
+                   move "Testfirst" to customer-fname
+                   move "Testlast1" to customer-sname
+                   set customer-male to true
+               when 2
+                   move "Testfirst" to customer-fname
+                   move "Testlast2" to customer-sname
+                   set customer-female to true
+               when other
+                   move ws-setup-record-idx to ws-setup-record-idx-d
+                   move "Customer" to customer-fname
+                   string "CUST-" ws-setup-record-idx-d
+                       delimited by size into customer-sname
+                   *> every third generated record exercises the
+                   *> "unspecified/not-disclosed" gender code our
+                   *> upstream customer feed has started sending.
+                   if function mod(ws-setup-record-idx, 3) = 0
+                       set customer-unspecified to true
+                   else
+                       if function mod(ws-setup-record-idx, 2) = 0
+                           set customer-female to true
+                       else
+                           set customer-male to true
+                       end-if
+                   end-if
+           end-evaluate
+           write cust-file
+       .
+
        test-case-teardown section.
        entry MFU-TC-TEARDOWN-PREFIX & TEST-FileExample.
            *> ensure we do not leave cust.txt on disk.
@@ -143,7 +396,21 @@
                 to MFU-MD-TESTCASE-DESCRIPTION
            move 10000 to MFU-MD-TIMEOUT-IN-MS
            move "smoke,fileexample,pass" to MFU-MD-TRAITS
-           set MFU-MD-SKIP-TESTCASE to false
+
+      *> skip this test case when it does not match the active
+      *> -traits: boolean expression, so a precise nightly regression
+      *> subset (e.g. "smoke&&!fail") actually excludes it instead of
+      *> the filter only ever being consulted by reports.
+           move MFU-MD-TRAITS to wk-md-trait-arg
+           call "MFUT-RC-TRAIT-MATCH" using
+              by reference wk-md-trait-arg
+              by reference wk-md-trait-match
+           end-call
+           if wk-md-trait-matches
+               set MFU-MD-SKIP-TESTCASE to false
+           else
+               set MFU-MD-SKIP-TESTCASE to true
+           end-if
            goback returning 0
        .
 
