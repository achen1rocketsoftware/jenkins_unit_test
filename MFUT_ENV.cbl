@@ -8,20 +8,170 @@
       ******************************************************************
        copy "mfunit_prototypes.cpy".
        program-id. MFUT_ENV.
+       environment division.
+       input-output section.
+           file-control.
+      *> one line per variable this run checked, set or missing, so an
+      *> operator troubleshooting a red build can see the whole picture
+      *> at a glance instead of only the first missing name that
+      *> happened to fail an assert.
+           select env-report-file assign to "env-report.txt"
+           organization is line sequential
+           file status is ws-env-report-status.
+       data division.
+       file section.
+       fd env-report-file.
+       01 env-report-rec           pic x(40).
+
        working-storage section.
        78 TEST-Env value "ENV".
        copy "mfunit.cpy".
-       01 ws-stuff        pic x(60) value spaces.
+       copy "mfut-runcontrol.cpy".
+
+      *> holds this test's own trait list at a fixed width before it is
+      *> handed to ExtraFixtureArguments's MFUT-RC-TRAIT-MATCH, rather
+      *> than passing MFU-MD-TRAITS's own linkage item by reference and
+      *> risking a width mismatch against lk-match-traits's pic x(120).
+       01 wk-md-trait-arg      pic x(120).
+       01 wk-md-trait-match    pic x(01).
+           88 wk-md-trait-matches value "Y" false "N".
+
+      *> shared with preflight.cbl so the two checks of the same
+      *> variable set cannot silently drift apart from each other.
+       copy "env-required-vars.cpy".
+
+      *> how many of the entries above apply to the active profile;
+      *> an unrecognised or blank profile falls back to the base set.
+       01 wk-active-var-count binary-long value 4.
+
+       01 wk-var-idx          binary-long.
+       01 wk-var-value        pic x(200).
+       01 wk-missing-count    binary-long value 0.
+       01 wk-missing-msg.
+           03                  pic x(21) value "Missing environment ".
+           03 wk-missing-name  pic x(30).
+
+      *> whether each of wk-required-var's entries was found (set) or
+      *> missing this run, filled in by check-required-var and drained
+      *> into env-report.txt by write-env-report once the whole active
+      *> set has been checked.
+       01 wk-var-status-tbl.
+           03 wk-var-status pic x(01) occurs 6 times.
+               88 wk-var-set          value "Y".
+       01 ws-env-report-status pic xx.
+       01 wk-env-report-line.
+           03 rpt-var-name     pic x(30).
+           03                  pic x(3) value " - ".
+           03 rpt-var-status   pic x(7).
+
+      *> fed to MFUTRSLT so this test case's outcome lands in the
+      *> consolidated results file alongside every other MFUT_ test.
+       01 rslt-name           pic x(30) value "MFUT_ENV".
+       01 rslt-status         pic x(01).
+       01 rslt-msg            pic x(80).
+       01 rslt-pass-trait     pic x(01) value "Y".
+
+      *> set by MFUTRSLT when ExtraFixtureArguments's -retry:N still
+      *> has attempts left for a failing run of this test case.
+       01 rslt-retry          pic x(01).
+           88 rslt-retry-requested value "Y" false "N".
+
        procedure division.
-           *> this test will always fail unless the env var MFUT_ENV_PASS is set
-           accept ws-stuff from environment "MFUT_ENV_PASS"
-           exhibit named ws-stuff
-           if ws-stuff equal spaces
+           set rslt-retry-requested to true
+           perform run-env-check until not rslt-retry-requested
+
+           if rslt-status equal "F"
                goback returning MFU-FAIL-RETURN-CODE
            end-if
-
            goback returning MFU-PASS-RETURN-CODE.
 
+      *> this test only passes when every variable the nightly batch
+      *> window depends on is set, for whichever environment profile
+      *> ExtraFixtureArguments selected; performed again on its own if
+      *> MFUTRSLT reports a retry attempt is still available.
+       run-env-check section.
+           perform select-profile-var-count
+           move 0 to wk-missing-count
+           perform check-required-var
+               varying wk-var-idx from 1 by 1
+               until wk-var-idx > wk-active-var-count
+
+           perform write-env-report
+
+           if wk-missing-count > 0
+               move "F" to rslt-status
+               move "One or more required variables were missing"
+                   to rslt-msg
+           else
+               move "P" to rslt-status
+               move spaces to rslt-msg
+           end-if
+
+           call "MFUTRSLT" using
+              by reference rslt-name
+              by reference rslt-status
+              by reference rslt-msg
+              by reference rslt-pass-trait
+              by reference rslt-retry
+           end-call
+           .
+
+      *> the base set (4 vars) applies to "dev" or a blank profile; uat
+      *> adds MFUT_UAT_ENDPOINT, and prod-like adds MFUT_PROD_APPROVAL
+      *> on top of that.
+       select-profile-var-count section.
+           move 4 to wk-active-var-count
+           evaluate MFUT-RC-ENV-PROFILE
+               when "uat"
+                   move 5 to wk-active-var-count
+               when "prod-like"
+                   move 6 to wk-active-var-count
+           end-evaluate
+           .
+
+       check-required-var section.
+           accept wk-var-value from environment
+               wk-required-var(wk-var-idx)
+           exhibit named wk-required-var(wk-var-idx) wk-var-value
+           if wk-var-value equal spaces
+               move "N" to wk-var-status(wk-var-idx)
+               move wk-required-var(wk-var-idx) to wk-missing-name
+               display wk-missing-msg
+               call MFU-ASSERT-FAIL-Z using
+                  by reference wk-missing-msg
+               end-call
+               add 1 to wk-missing-count
+           else
+               move "Y" to wk-var-status(wk-var-idx)
+           end-if
+           .
+
+      *> writes one line per active variable, in the same order they
+      *> were checked, so a red build can be triaged from this file
+      *> alone without hunting the console log for the assert output.
+       write-env-report section.
+           open output env-report-file
+           if not ws-env-report-status equal "00"
+               display "MFUT_ENV: unable to open env-report.txt"
+           else
+               perform write-env-report-row
+                   varying wk-var-idx from 1 by 1
+                   until wk-var-idx > wk-active-var-count
+               close env-report-file
+           end-if
+           .
+
+       write-env-report-row section.
+           move wk-required-var(wk-var-idx) to rpt-var-name
+           if wk-var-set(wk-var-idx)
+               move "SET" to rpt-var-status
+           else
+               move "MISSING" to rpt-var-status
+           end-if
+           write env-report-rec from wk-env-report-line
+           exit section
+           .
+
       $region Test Configuration
 
        entry MFU-TC-SETUP-PREFIX & TEST-Env.
@@ -37,7 +187,21 @@
                  "variable is set " to MFU-MD-TESTCASE-DESCRIPTION
            move 10000 to MFU-MD-TIMEOUT-IN-MS
            move "smoke,env,pass" to MFU-MD-TRAITS
-           set MFU-MD-SKIP-TESTCASE to false
+
+      *> skip this test case when it does not match the active
+      *> -traits: boolean expression, so a precise nightly regression
+      *> subset (e.g. "smoke&&!fail") actually excludes it instead of
+      *> the filter only ever being consulted by reports.
+           move MFU-MD-TRAITS to wk-md-trait-arg
+           call "MFUT-RC-TRAIT-MATCH" using
+              by reference wk-md-trait-arg
+              by reference wk-md-trait-match
+           end-call
+           if wk-md-trait-matches
+               set MFU-MD-SKIP-TESTCASE to false
+           else
+               set MFU-MD-SKIP-TESTCASE to true
+           end-if
            goback returning 0
        .
 
