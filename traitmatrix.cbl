@@ -0,0 +1,162 @@
+      ******************************************************************
+      *
+      * (C) Copyright 2010-2023 Micro Focus or one of its affiliates.
+      *
+      * This sample code is supplied for demonstration purposes only
+      * on an "as is" basis and is for use at your own risk.
+      *
+      ******************************************************************
+
+      *****************************************************************
+      * TRAITMATRIX is the standalone reporting driver for MFU-MD-TRAITS:
+      * point MFUTTRAITSIN at the program-name/trait-list extract the
+      * build pulled out of every MFUT_ program's own metadata-setup
+      * entry point (and GlobalMetaData's evaluate, for the programs
+      * that fall back to it), and this cross-tabulates which programs
+      * carry which traits into trait-matrix.txt - one row per program,
+      * one column per trait - so "which tests carry the pass trait"
+      * or "what does MFUT_ENV run under" is a file to open, not a
+      * grep across every MFUT_ source member.
+      *****************************************************************
+       identification division.
+       program-id. traitmatrix.
+       environment division.
+       input-output section.
+           file-control.
+           select traits-file assign external mfuttraitsin
+           organization is line sequential
+           file status is wk-traits-status.
+
+           select matrix-file assign to "trait-matrix.txt"
+           organization is line sequential
+           file status is wk-matrix-status.
+       data division.
+       file section.
+      *> one row per program, e.g.
+      *>   MFUT_ENV                      smoke,env,pass
+       fd traits-file.
+       01 traits-rec.
+           03 trt-program-name    pic x(30).
+           03 trt-trait-list      pic x(80).
+
+       fd matrix-file.
+       01 matrix-rec               pic x(96).
+
+       working-storage section.
+       01 wk-traits-status    pic xx.
+           88 wk-traits-ok-status    value "00".
+           88 wk-traits-eof-status   value "10".
+       01 wk-matrix-status    pic xx.
+           88 wk-matrix-ok-status    value "00".
+
+      *> the known trait vocabulary this matrix reports on; add a
+      *> column here when a new trait shows up in an MFUT_ program's
+      *> MFU-MD-TRAITS, the same way wk-required-vars grows in MFUT_ENV.
+       01 wk-known-traits-tbl.
+           03 filler pic x(12) value "SMOKE".
+           03 filler pic x(12) value "ENV".
+           03 filler pic x(12) value "FILEEXAMPLE".
+           03 filler pic x(12) value "PASS".
+           03 filler pic x(12) value "FAIL".
+           03 filler pic x(12) value "MF".
+       01 wk-known-traits-rdf redefines wk-known-traits-tbl.
+           03 wk-known-trait pic x(12) occurs 6 times.
+       01 wk-trait-idx        binary-long.
+
+       01 wk-search-list      pic x(82).
+       01 wk-search-list-len  binary-long.
+       01 wk-search-key       pic x(14).
+       01 wk-search-key-len   binary-long.
+       01 wk-hit-count        binary-long.
+
+       01 wk-program-count    binary-long value 0.
+       01 wk-header-line.
+           03                     pic x(30) value "PROGRAM".
+           03                     pic x(12) value "SMOKE".
+           03                     pic x(12) value "ENV".
+           03                     pic x(12) value "FILEEXAMPLE".
+           03                     pic x(12) value "PASS".
+           03                     pic x(12) value "FAIL".
+           03                     pic x(12) value "MF".
+
+       01 wk-detail-line.
+           03 mtx-program-name    pic x(30).
+           03 mtx-trait-mark      pic x(12) occurs 6 times.
+
+       procedure division.
+       traitmatrix-main.
+           open input traits-file
+           if not wk-traits-ok-status
+               display "traitmatrix: unable to open MFUTTRAITSIN"
+               goback returning 1
+           end-if
+
+           open output matrix-file
+           if not wk-matrix-ok-status
+               display "traitmatrix: unable to open trait-matrix.txt"
+               goback returning 1
+           end-if
+           write matrix-rec from wk-header-line
+
+           set wk-traits-ok-status to true
+           perform until not wk-traits-ok-status
+               read traits-file
+               if not wk-traits-eof-status
+                   perform build-matrix-row
+                   add 1 to wk-program-count
+               end-if
+           end-perform
+           close traits-file
+           close matrix-file
+
+           display "traitmatrix: " wk-program-count
+               " program(s) written to trait-matrix.txt"
+
+           goback returning 0.
+
+      *> one output row per input row: trt-program-name carried across
+      *> unchanged, and one mark per known trait column showing whether
+      *> that program's trait list contains it.
+       build-matrix-row section.
+           move trt-program-name to mtx-program-name
+           move spaces to wk-search-list
+           move 1 to wk-search-list-len
+           string "," delimited by size
+                  function upper-case(function trim(trt-trait-list))
+                      delimited by size
+                  "," delimited by size
+               into wk-search-list
+               with pointer wk-search-list-len
+           end-string
+           perform mark-trait-column
+               varying wk-trait-idx from 1 by 1
+               until wk-trait-idx > 6
+           write matrix-rec from wk-detail-line
+           .
+
+      *> a hit is a delimited match on ",TRAIT," within the
+      *> comma-wrapped trait list, so ENV does not also light up for
+      *> a hypothetical ENVELOPE trait sharing the same prefix.
+       mark-trait-column section.
+           move spaces to wk-search-key
+           move 1 to wk-search-key-len
+           string "," delimited by size
+                  function trim(wk-known-trait(wk-trait-idx))
+                      delimited by size
+                  "," delimited by size
+               into wk-search-key
+               with pointer wk-search-key-len
+           end-string
+           compute wk-search-key-len = wk-search-key-len - 1
+
+           move 0 to wk-hit-count
+           inspect wk-search-list tallying wk-hit-count
+               for all wk-search-key(1:wk-search-key-len)
+           if wk-hit-count > 0
+               move "X" to mtx-trait-mark(wk-trait-idx)
+           else
+               move spaces to mtx-trait-mark(wk-trait-idx)
+           end-if
+           .
+
+       end program traitmatrix.
