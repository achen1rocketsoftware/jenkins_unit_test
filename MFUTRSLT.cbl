@@ -0,0 +1,194 @@
+      ******************************************************************
+      *
+      * (C) Copyright 2010-2023 Micro Focus or one of its affiliates.
+      *
+      * This sample code is supplied for demonstration purposes only
+      * on an "as is" basis and is for use at your own risk.
+      *
+      ******************************************************************
+
+      *****************************************************************
+      * MFUTRSLT is called by every MFUT_* test case, right before it
+      * returns, to record its own pass/fail outcome and rewrite the
+      * consolidated JUnit-style results file (mfut-results.xml) so
+      * Jenkins always has an up to date summary of the whole suite,
+      * without every program having to know when the last test case
+      * in the run has finished.
+      *****************************************************************
+       program-id. MFUTRSLT.
+       environment division.
+       input-output section.
+           file-control.
+           select results assign to "mfut-results.xml"
+           organization is line sequential
+           file status is ws-results-status.
+           select ops-alert assign to "mfut-ops-alert.log"
+           organization is line sequential
+           file status is ws-alert-status.
+       data division.
+       file section.
+       fd results.
+       01 results-rec    pic x(200).
+
+      *> one line per "pass"-trait test that turned red, so the
+      *> overnight on-call analyst finds out from this file instead of
+      *> the next morning's Jenkins console.
+       fd ops-alert.
+       01 ops-alert-rec  pic x(160).
+
+       working-storage section.
+       copy "mfut-results.cpy".
+       copy "mfut-runcontrol.cpy".
+       01 ws-results-status  pic xx.
+       01 ws-alert-status    pic xx.
+       01 ws-report-idx      binary-long.
+       01 ws-report-line     pic x(200).
+
+      *> row this call updates: an existing row if lk-test-name has
+      *> already reported once this run (a retry), otherwise a new one.
+       01 ws-row-idx         binary-long.
+       01 ws-alert-line.
+           03                  pic x(23) value "PASS-TRAIT TEST FAILED".
+           03                  pic x    value spaces.
+           03 ws-alert-name    pic x(30).
+           03                  pic x(3) value " - ".
+           03 ws-alert-msg     pic x(80).
+
+       linkage section.
+       01 lk-test-name       pic x(30).
+       01 lk-test-status     pic x(01).
+       01 lk-test-msg        pic x(80).
+       01 lk-pass-trait      pic x(01).
+       01 lk-retry-requested pic x(01).
+           88 retry-requested value "Y" false "N".
+
+       procedure division using lk-test-name lk-test-status
+                                 lk-test-msg lk-pass-trait
+                                 lk-retry-requested.
+       mfutrslt-main.
+           set retry-requested to false
+           perform find-result-row
+           if ws-row-idx = 0 and MFUT-RSLT-COUNT < 200
+               add 1 to MFUT-RSLT-COUNT
+               move MFUT-RSLT-COUNT to ws-row-idx
+               move 0 to MFUT-RSLT-ATTEMPTS(ws-row-idx)
+           end-if
+
+           if ws-row-idx > 0
+               move lk-test-name to MFUT-RSLT-NAME(ws-row-idx)
+               move lk-test-status to MFUT-RSLT-STATUS(ws-row-idx)
+               move lk-test-msg to MFUT-RSLT-MESSAGE(ws-row-idx)
+               add 1 to MFUT-RSLT-ATTEMPTS(ws-row-idx)
+
+               *> a failed test may still have retry attempts left, per
+               *> ExtraFixtureArguments's -retry:N; when it does, tell
+               *> the caller to run itself again instead of treating
+               *> this attempt as the final word on pass/fail.
+               if lk-test-status equal "F"
+                       and MFUT-RSLT-ATTEMPTS(ws-row-idx) <=
+                           MFUT-RC-RETRY-COUNT
+                   set retry-requested to true
+               end-if
+
+               *> -repeat:N reruns every test case N times in a row
+               *> regardless of outcome, so a flaky test can be
+               *> confirmed before an investigation ticket is opened;
+               *> MFUT-RC-REPEAT-COUNT defaults to 1 (no extra reruns)
+               *> when -repeat: was not passed on the command line.
+               *> Reuses the same attempts counter and retry-requested
+               *> hand-back every MFUT_ program's own main paragraph
+               *> already loops on for -retry:N.
+               if MFUT-RSLT-ATTEMPTS(ws-row-idx) < MFUT-RC-REPEAT-COUNT
+                   set retry-requested to true
+               end-if
+           end-if
+
+           perform write-report
+
+           if lk-test-status equal "F"
+                   and lk-pass-trait equal "Y"
+                   and not retry-requested
+               perform write-ops-alert
+           end-if
+
+           goback.
+
+      *> looks up lk-test-name among rows already reported this run;
+      *> ws-row-idx comes back 0 when this is the test's first report.
+       find-result-row section.
+           move 0 to ws-row-idx
+           perform match-result-row
+               varying ws-report-idx from 1 by 1
+               until ws-report-idx > MFUT-RSLT-COUNT
+                   or ws-row-idx > 0
+           .
+
+       match-result-row section.
+           if MFUT-RSLT-NAME(ws-report-idx) equal lk-test-name
+               move ws-report-idx to ws-row-idx
+           end-if
+           .
+
+      *> pages the on-call analyst (in this shop, by dropping a line in
+      *> the ops alert log every Jenkins run tails) the moment a test
+      *> tagged "pass" - one that is never supposed to fail - does.
+       write-ops-alert section.
+           move lk-test-name to ws-alert-name
+           move lk-test-msg to ws-alert-msg
+           open extend ops-alert
+           if not ws-alert-status equal "00"
+               open output ops-alert
+           end-if
+           write ops-alert-rec from ws-alert-line
+           close ops-alert
+           .
+
+      *> rewrites the whole file from the in-memory table on every call
+      *> so mfut-results.xml is always well formed, even if the run is
+      *> interrupted before the last test case reports in.
+       write-report section.
+           open output results
+           if not ws-results-status equal "00"
+               display "MFUTRSLT: unable to open mfut-results.xml"
+               move 1 to return-code
+           else
+               move '<?xml version="1.0" encoding="UTF-8"?>'
+                   to ws-report-line
+               write results-rec from ws-report-line
+               move '<testsuite name="MFUT">' to ws-report-line
+               write results-rec from ws-report-line
+
+               perform write-testcase
+                   varying ws-report-idx from 1 by 1
+                   until ws-report-idx > MFUT-RSLT-COUNT
+
+               move "</testsuite>" to ws-report-line
+               write results-rec from ws-report-line
+               close results
+           end-if
+           .
+
+       write-testcase section.
+           if MFUT-RSLT-FAIL(ws-report-idx)
+               string '  <testcase classname="MFUT" name="'
+                   MFUT-RSLT-NAME(ws-report-idx) delimited by space
+                   '">' delimited by size
+                   into ws-report-line
+               write results-rec from ws-report-line
+               string '    <failure message="'
+                   MFUT-RSLT-MESSAGE(ws-report-idx) delimited by space
+                   '"/>' delimited by size
+                   into ws-report-line
+               write results-rec from ws-report-line
+               move "  </testcase>" to ws-report-line
+               write results-rec from ws-report-line
+           else
+               string '  <testcase classname="MFUT" name="'
+                   MFUT-RSLT-NAME(ws-report-idx) delimited by space
+                   '"/>' delimited by size
+                   into ws-report-line
+               write results-rec from ws-report-line
+           end-if
+           .
+
+       end program MFUTRSLT.
