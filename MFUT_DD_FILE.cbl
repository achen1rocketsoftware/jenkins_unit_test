@@ -11,64 +11,583 @@
        input-output section.
            file-control.
            select cust assign external customers
-           organization is line sequential
+           organization is indexed
+           access mode is dynamic
+           record key is customer-id
            file status is f-status.
+           select ckpt assign to "ddfile.ckpt"
+           organization is line sequential
+           file status is ws-ckpt-status.
+      *> a very large extract can run for hours between checkpoints
+      *> being interesting to look at; unlike ddfile.ckpt itself (a
+      *> small binary restart position, rewritten every interval and
+      *> deleted on a clean finish), this is an appended, timestamped,
+      *> human-readable trail an operator can tail to see the scan is
+      *> still alive and how far along it has gotten.
+           select progress-log assign to "ddfile-progress.log"
+           organization is line sequential
+           file status is ws-progress-status.
+      *> the valid customer-id ceiling used to be hardcoded; it now
+      *> comes from a small, DD-assigned configuration table so
+      *> operations can raise it as the business grows without a
+      *> recompile. CUSTIDCFG defaults to "ddfile-idcfg.dat" if the
+      *> DD/environment assign is not set.
+           select id-cfg-file assign external custidcfg
+           organization is line sequential
+           file status is ws-idcfg-status.
+      *> the live extract's own claimed layout, one name/length row per
+      *> customer-master.cpy field, dropped alongside "customers" by the
+      *> upstream extract job; optional, the same way custidcfg is.
+      *> When it is there we check it still matches the layout this
+      *> build was compiled against, so a silent upstream field change
+      *> is caught here instead of surfacing as a wall of bogus DQ
+      *> failures further down.
+           select schema-cfg-file assign external custschema
+           organization is line sequential
+           file status is ws-schema-status.
+      *> the small count/high-id handoff MFUT_FileExample drops
+      *> alongside its own cust.txt; when it is there we check our
+      *> "customers" scan against it, the same way custschema's
+      *> layout is checked when it is there.
+           select reconcile-file assign external custreconcile
+           organization is line sequential
+           file status is ws-recon-status.
        data division.
        file section.
        fd cust.
        01 cust-file.
-          03 customer-id    pic 9(5).
-          03 customer-info  pic x(65).
+           copy "customer-master.cpy".
+
+       fd reconcile-file.
+       01 reconcile-in-rec.
+           03 recon-in-count      pic 9(08).
+           03 recon-in-max-id     pic 9(05).
+
+       fd id-cfg-file.
+       01 id-cfg-rec.
+           03 idcfg-max-id     pic 9(05).
+
+       fd schema-cfg-file.
+       01 schema-rec.
+           03 schema-field-name pic x(20).
+           03 schema-field-len  pic 9(03).
+
+      *> records the last customer-id read and the running record-count
+      *> so an aborted run can resume the scan instead of restarting it.
+       fd ckpt.
+       01 ckpt-file-rec.
+           03 ckpt-last-id     pic 9(05).
+           03 ckpt-record-cnt  pic 9(08).
+
+       fd progress-log.
+       01 progress-rec        pic x(60).
 
        working-storage section.
        copy "mfunit.cpy".
        78 TEST-MFUT_DD_FILE value "DD_FILE".
 
        01 f-status    pic xx.
-       88 f-status-ok value "00".
+       88 f-status-ok         value "00".
+       88 f-status-not-found  value "35".
+       88 f-status-permission value "37", "98".
+
+      *> holds this test's own trait list at a fixed width before it is
+      *> handed to ExtraFixtureArguments's MFUT-RC-TRAIT-MATCH, rather
+      *> than passing MFU-MD-TRAITS's own linkage item by reference and
+      *> risking a width mismatch against lk-match-traits's pic x(120).
+       01 wk-md-trait-arg      pic x(120).
+       01 wk-md-trait-match    pic x(01).
+           88 wk-md-trait-matches value "Y" false "N".
        01 record-count      binary-long.
        01 fail-message.
            03                  pic x(19) value "Record count < 5 (".
            03 record-count-d   pic 999.
            03                  pic xx value z")".
+
+      *> "customers" is the DD/environment assign the "customers" file
+      *> is resolved through; check it exists before we even try to
+      *> open, so a missing assign can be told apart from an assign
+      *> that points at a genuinely empty/absent extract.
+       01 ws-dd-assign-value  pic x(200).
+       01 ws-open-fail-msg.
+           03                  pic x(40) value spaces.
+
+      *> blank-name/gender/duplicate/out-of-range checks now come from
+      *> the shared custdq data-quality subprogram.
+       01 dq-status           pic x(01).
+       01 dq-msg              pic x(60).
+
+      *> "customers" is now keyed on customer-id, which lets us follow
+      *> the sequential scan with a direct-access existence check
+      *> instead of only ever reading the file top to bottom.
+       01 ws-lookup-id-cfg    pic 9(05).
+       01 ws-lookup-fail-msg.
+           03                  pic x(28)
+               value "Lookup customer id not found".
+           03                  pic x    value spaces.
+           03 ws-lookup-id-d   pic 9(05).
+
+      *> highest customer-id seen this scan, checked against
+      *> custreconcile's recon-in-max-id only when
+      *> MFUT_DD_RECONCILE_ENABLED opts in and the DD is assigned and
+      *> readable; skipped entirely otherwise (like custidcfg/
+      *> custschema when they are not there).
+       01 ws-recon-status     pic xx.
+           88 ws-recon-ok        value "00".
+       01 ws-reconcile-enabled-cfg pic x(01).
+       01 ws-max-customer-id  pic 9(05) value 0.
+       01 ws-recon-count-msg.
+           03                  pic x(37)
+               value "Record count does not match cust.txt".
+       01 ws-recon-maxid-msg.
+           03                  pic x(43)
+               value "Highest customer id does not match cust.txt".
+
+      *> checkpoint interval and the position recovered from ddfile.ckpt
+      *> on a resumed run (both zero/blank means "start from record 1").
+       01 ws-ckpt-status      pic xx.
+           88 ws-ckpt-ok         value "00".
+
+      *> the id sanity check's ceiling; defaults to 100 (the original
+      *> hardcoded value) if custidcfg is not assigned or empty.
+       01 ws-idcfg-status     pic xx.
+           88 ws-idcfg-ok        value "00".
+       01 ws-id-threshold     binary-long value 100.
+
+      *> the layout this build was compiled against, expressed as
+      *> customer-master.cpy's own field name/length rows, in order;
+      *> compared against custschema's rows when that DD is assigned.
+       01 wk-expected-name-tbl.
+           03 filler pic x(20) value "CUSTOMER-ID".
+           03 filler pic x(20) value "CUSTOMER-FNAME".
+           03 filler pic x(20) value "CUSTOMER-SNAME".
+           03 filler pic x(20) value "CUSTOMER-GENDER".
+           03 filler pic x(20) value "FILLER".
+       01 wk-expected-name-rdf redefines wk-expected-name-tbl.
+           03 wk-expected-name pic x(20) occurs 5 times.
+
+       01 wk-expected-len-tbl.
+           03 filler pic 9(03) value 5.
+           03 filler pic 9(03) value 14.
+           03 filler pic 9(03) value 16.
+           03 filler pic 9(03) value 1.
+           03 filler pic 9(03) value 29.
+       01 wk-expected-len-rdf redefines wk-expected-len-tbl.
+           03 wk-expected-len pic 9(03) occurs 5 times.
+
+       01 ws-schema-status     pic xx.
+           88 ws-schema-ok        value "00".
+           88 ws-schema-eof       value "10".
+       01 wk-schema-row-count  binary-long value 0.
+       01 wk-schema-drift-count binary-long value 0.
+       01 wk-schema-msg.
+           03                 pic x(22) value "Schema drift on field ".
+           03 wk-schema-msg-name  pic x(20).
+       01 ws-ckpt-interval-cfg pic 9(05).
+       01 ws-ckpt-interval    binary-long value 500.
+
+       01 ws-progress-status  pic xx.
+       01 ws-progress-date    pic 9(8).
+       01 ws-progress-time    pic 9(8).
+       01 ws-progress-line.
+           03 prog-date        pic 9(8).
+           03                  pic x value spaces.
+           03 prog-time        pic 9(8).
+           03                  pic x(4) value " id=".
+           03 prog-last-id     pic 9(05).
+           03                  pic x(5) value " cnt=".
+           03 prog-rec-count   pic 9(08).
+
+       01 ws-resume-from-id   pic 9(05) value 0.
+       01 ws-resume-rec-count binary-long value 0.
+       01 ws-resume-msg.
+           03                  pic x(29)
+               value "Resuming DD_FILE scan after ".
+           03 ws-resume-id-d   pic 9(05).
+
+      *> counts how many MFU-ASSERT-FAIL-Z calls this run made, so the
+      *> MFUTRSLT report can carry an honest pass/fail for this test
+      *> case (its own return code stays MFU-PASS-RETURN-CODE either
+      *> way, matching how the rest of this test already behaves).
+       01 ws-assert-fail-count  binary-long value 0.
+       01 rslt-name             pic x(30) value "MFUT_DD_FILE".
+       01 rslt-status           pic x(01).
+       01 rslt-msg              pic x(80).
+       01 rslt-pass-trait       pic x(01) value "Y".
+
+      *> set by MFUTRSLT when ExtraFixtureArguments's -retry:N still
+      *> has attempts left for a failing run of this test case.
+       01 rslt-retry            pic x(01).
+           88 rslt-retry-requested value "Y" false "N".
+
        procedure division.
            move 0 to record-count
+           accept ws-dd-assign-value from environment "customers"
+           accept ws-ckpt-interval-cfg from environment
+               "MFUT_DD_CHECKPOINT_INTERVAL"
+           if ws-ckpt-interval-cfg > 0
+               move ws-ckpt-interval-cfg to ws-ckpt-interval
+           end-if
+
+           perform load-checkpoint
+           perform load-id-threshold
+           perform check-schema-drift
+           if wk-schema-drift-count > 0
+               move "F" to rslt-status
+               move "Live extract schema does not match expected layout"
+                   to rslt-msg
+               call "MFUTRSLT" using
+                  by reference rslt-name
+                  by reference rslt-status
+                  by reference rslt-msg
+                  by reference rslt-pass-trait
+                  by reference rslt-retry
+               end-call
+               goback returning 1
+           end-if
+
            open input cust
            if not f-status-ok
                exhibit named f-status
+               perform report-open-failure
+               move "F" to rslt-status
+               move "customers DD file did not open" to rslt-msg
+               call "MFUTRSLT" using
+                  by reference rslt-name
+                  by reference rslt-status
+                  by reference rslt-msg
+                  by reference rslt-pass-trait
+                  by reference rslt-retry
+               end-call
                goback returning 1
            end-if
+           close cust
+
+           set rslt-retry-requested to true
+           perform run-dd-file-check until not rslt-retry-requested
+
+           goback returning MFU-PASS-RETURN-CODE.
+
+      *> scans "customers" end to end and reports the outcome to
+      *> MFUTRSLT; performed again on its own, from the same resume
+      *> point, if MFUTRSLT reports a retry attempt is still available.
+       run-dd-file-check section.
+           move 0 to record-count
+           move 0 to ws-assert-fail-count
+           move 0 to ws-max-customer-id
+           open input cust
+
+           call "CUSTDQ-RESET"
+           end-call
+
+           if ws-resume-from-id > 0
+               move ws-resume-from-id to ws-resume-id-d
+               display ws-resume-msg
+               move ws-resume-from-id to customer-id
+               start cust key is greater than customer-id
+               move ws-resume-rec-count to record-count
+           end-if
 
            *> read all the records and do a simple check on each record
            perform until not f-status-ok
-               read cust not end
+               read cust next record not end
                    add 1 to record-count
+                   if customer-id > ws-max-customer-id
+                       move customer-id to ws-max-customer-id
+                   end-if
                    *> quick sanity test
-                   if customer-id > 100 or customer-info equal spaces
+                   if customer-id > ws-id-threshold
                        call MFU-ASSERT-FAIL-Z using
                           by reference z"Invalid customer record"
                        end-call
+                       add 1 to ws-assert-fail-count
+                   end-if
+
+                   call "custdq" using by reference cust-file
+                                        by reference dq-status
+                                        by reference dq-msg
+                   end-call
+                   if dq-status equal "F"
+                       call MFU-ASSERT-FAIL-Z using
+                          by reference dq-msg
+                       end-call
+                       add 1 to ws-assert-fail-count
+                   end-if
+
+                   if function mod(record-count, ws-ckpt-interval) = 0
+                       perform write-checkpoint
+                       perform write-progress-log
                    end-if
                end-read
            end-perform
+
+           perform check-customer-lookup
+           perform reconcile-with-fixture
+
            close cust
 
+           *> a full pass completed, so there is nothing left to resume
+           delete file ckpt
+
            *> ensure we have at least 5 records in the file
            if record-count < 5
                move record-count to record-count-d
                call MFU-ASSERT-FAIL-Z using
                   by reference fail-message
                end-call
+               add 1 to ws-assert-fail-count
            end-if
 
            display "Customer file contains at least 5 records".
 
-           goback returning MFU-PASS-RETURN-CODE.
+           if ws-assert-fail-count > 0
+               move "F" to rslt-status
+               move "One or more DD_FILE checks failed" to rslt-msg
+           else
+               move "P" to rslt-status
+               move spaces to rslt-msg
+           end-if
+           call "MFUTRSLT" using
+              by reference rslt-name
+              by reference rslt-status
+              by reference rslt-msg
+              by reference rslt-pass-trait
+              by reference rslt-retry
+           end-call
+           .
+
+      *> tells ops which of the three most common causes stopped the
+      *> "customers" DD file from opening, instead of a bare file status.
+       report-open-failure section.
+           if ws-dd-assign-value equal spaces
+               move z"DD 'customers' is not assigned"
+                   to ws-open-fail-msg
+           else
+               if f-status-not-found
+                   move z"'customers' extract does not exist"
+                       to ws-open-fail-msg
+               else
+                   if f-status-permission
+                       move z"Permission denied opening 'customers'"
+                           to ws-open-fail-msg
+                   else
+                       move z"Unable to open 'customers' file"
+                           to ws-open-fail-msg
+                   end-if
+               end-if
+           end-if
+           call MFU-ASSERT-FAIL-Z using
+              by reference ws-open-fail-msg
+           end-call
+           .
+
+      *> compares custschema's rows, if it is DD/environment assigned
+      *> and readable, against the layout this build was compiled
+      *> against; skipped entirely (0 drift) when custschema is not
+      *> there, the same as custidcfg and ddfile.ckpt are optional.
+       check-schema-drift section.
+           move 0 to wk-schema-row-count
+           move 0 to wk-schema-drift-count
+           open input schema-cfg-file
+           if ws-schema-ok
+               set ws-schema-ok to true
+               perform until not ws-schema-ok
+                   read schema-cfg-file
+                   if not ws-schema-eof
+                       add 1 to wk-schema-row-count
+                       perform check-schema-row
+                   end-if
+               end-perform
+               close schema-cfg-file
+
+               if wk-schema-row-count not equal 5
+                   call MFU-ASSERT-FAIL-Z using
+                      by reference z"Schema has a different field count"
+                   end-call
+                   add 1 to wk-schema-drift-count
+               end-if
+           end-if
+           .
+
+      *> checks one row of custschema against the expected field at the
+      *> same position; a name or length mismatch is drift.
+       check-schema-row section.
+           if wk-schema-row-count <= 5
+               if schema-field-name not equal
+                       wk-expected-name(wk-schema-row-count)
+                   or schema-field-len not equal
+                       wk-expected-len(wk-schema-row-count)
+                   move schema-field-name to wk-schema-msg-name
+                   call MFU-ASSERT-FAIL-Z using
+                      by reference wk-schema-msg
+                   end-call
+                   add 1 to wk-schema-drift-count
+               end-if
+           end-if
+           .
+
+      *> picks up where a previous, aborted run left off, if ddfile.ckpt
+      *> exists; otherwise the scan starts from the first record as before.
+       load-checkpoint section.
+           move 0 to ws-resume-from-id ws-resume-rec-count
+           open input ckpt
+           if ws-ckpt-ok
+               read ckpt
+                   at end
+                       continue
+                   not at end
+                       move ckpt-last-id to ws-resume-from-id
+                       move ckpt-record-cnt to ws-resume-rec-count
+               end-read
+               close ckpt
+           end-if
+           .
+
+      *> reads the id ceiling from custidcfg, if it is assigned and
+      *> readable; otherwise ws-id-threshold keeps its default of 100.
+       load-id-threshold section.
+           open input id-cfg-file
+           if ws-idcfg-ok
+               read id-cfg-file
+                   at end
+                       continue
+                   not at end
+                       if idcfg-max-id > 0
+                           move idcfg-max-id to ws-id-threshold
+                       end-if
+               end-read
+               close id-cfg-file
+           end-if
+           .
+
+      *> records the last customer-id processed so far, every
+      *> ws-ckpt-interval records, so a rerun can resume from here.
+       write-checkpoint section.
+           move customer-id to ckpt-last-id
+           move record-count to ckpt-record-cnt
+           open output ckpt
+           if not ws-ckpt-ok
+               display "MFUT_DD_FILE: unable to open ddfile.ckpt"
+           else
+               write ckpt-file-rec
+               close ckpt
+           end-if
+           .
+
+      *> appends a timestamped id/count line every ws-ckpt-interval
+      *> records, using the same open-extend, fall-back-to-open-output
+      *> idiom as MFUT_DATECHK's history log, so a very large extract's
+      *> progress can be watched without waiting for the run to finish
+      *> or decoding ddfile.ckpt's binary restart position by hand.
+       write-progress-log section.
+           accept ws-progress-date from date yyyymmdd
+           accept ws-progress-time from time
+           move ws-progress-date to prog-date
+           move ws-progress-time to prog-time
+           move customer-id to prog-last-id
+           move record-count to prog-rec-count
+           open extend progress-log
+           if not ws-progress-status equal "00"
+               open output progress-log
+           end-if
+           write progress-rec from ws-progress-line
+           close progress-log
+           .
+
+      *> optional direct-access existence check, keyed on customer-id,
+      *> now that "customers" is indexed. Skipped unless a specific id
+      *> to look up is configured, since the sequential scan above
+      *> already covers the file end to end.
+       check-customer-lookup section.
+           accept ws-lookup-id-cfg from environment "MFUT_DD_LOOKUP_ID"
+           if ws-lookup-id-cfg > 0
+               move ws-lookup-id-cfg to customer-id
+               read cust
+                   invalid key
+                       move customer-id to ws-lookup-id-d
+                       call MFU-ASSERT-FAIL-Z using
+                          by reference ws-lookup-fail-msg
+                       end-call
+                       add 1 to ws-assert-fail-count
+                   not invalid key
+                       display "Customer lookup id found: " customer-id
+               end-read
+           end-if
+           .
+
+      *> optional cross-program check, opt-in only via
+      *> MFUT_DD_RECONCILE_ENABLED: custreconcile is only a valid
+      *> comparison when "customers" itself was built by the same
+      *> small, synthetic generator that produced cust.txt (as in a
+      *> dev/CI run of the whole suite together). Once "customers" is
+      *> wired up to a real, independently-sourced production-scale
+      *> extract - the norm this DD is otherwise built for throughout
+      *> this backlog - its count and high-water id have nothing to do
+      *> with MFUT_FileExample's tiny fixture, so this check must stay
+      *> off by default rather than fail every such run.
+       reconcile-with-fixture section.
+           accept ws-reconcile-enabled-cfg from environment
+               "MFUT_DD_RECONCILE_ENABLED"
+           if ws-reconcile-enabled-cfg equal "Y" or "y"
+               perform reconcile-with-fixture-check
+           end-if
+           exit section
+           .
+
+       reconcile-with-fixture-check section.
+           open input reconcile-file
+           if ws-recon-ok
+               read reconcile-file
+                   at end
+                       continue
+                   not at end
+                       perform reconcile-check-count
+                       perform reconcile-check-maxid
+               end-read
+               close reconcile-file
+           end-if
+           exit section
+           .
+
+       reconcile-check-count section.
+           if record-count not equal recon-in-count
+               call MFU-ASSERT-FAIL-Z using
+                  by reference ws-recon-count-msg
+               end-call
+               add 1 to ws-assert-fail-count
+           end-if
+           exit section
+           .
+
+       reconcile-check-maxid section.
+           if ws-max-customer-id not equal recon-in-max-id
+               call MFU-ASSERT-FAIL-Z using
+                  by reference ws-recon-maxid-msg
+               end-call
+               add 1 to ws-assert-fail-count
+           end-if
+           exit section
+           .
 
        entry MFU-TC-METADATA-SETUP-PREFIX & TEST-MFUT_DD_FILE.
            move "A I/O based test that uses DD_ to locate the file"
                  to MFU-MD-TESTCASE-DESCRIPTION
            move 10000 to MFU-MD-TIMEOUT-IN-MS
            move "smoke,fileexample,pass" to MFU-MD-TRAITS
-           set MFU-MD-SKIP-TESTCASE to false
-           goback returning 0
\ No newline at end of file
+
+      *> skip this test case when it does not match the active
+      *> -traits: boolean expression, so a precise nightly regression
+      *> subset (e.g. "smoke&&!fail") actually excludes it instead of
+      *> the filter only ever being consulted by reports.
+           move MFU-MD-TRAITS to wk-md-trait-arg
+           call "MFUT-RC-TRAIT-MATCH" using
+              by reference wk-md-trait-arg
+              by reference wk-md-trait-match
+           end-call
+           if wk-md-trait-matches
+               set MFU-MD-SKIP-TESTCASE to false
+           else
+               set MFU-MD-SKIP-TESTCASE to true
+           end-if
+           goback returning 0.
+       end program MFUT_DD_FILE.
