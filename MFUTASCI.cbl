@@ -8,7 +8,10 @@
       ******************************************************************
 
       *****************************************************************
-      * This is a small mainframe unit test that always fails
+      * This is a small mainframe unit test canary: it only fails when
+      * ops flips it on via MFUTASCI_CANARY_ENABLED, so it can be used
+      * to prove the Jenkins failure-reporting pipeline still works
+      * without being permanent red noise in every run.
       *****************************************************************
       
        IDENTIFICATION DIVISION.
@@ -25,25 +28,126 @@
        SPECIAL-NAMES.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+      * one line per canary failure, timestamped, so a red MFUTASCI
+      * run leaves a paper trail of exactly when the pipeline-proving
+      * canary fired instead of only a console line that scrolls off
+      * the Jenkins log.
+           SELECT INCIDENT-LOG ASSIGN TO "mfut-incident.log"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-INCIDENT-STATUS.
        DATA DIVISION.
         FILE SECTION.
+        FD INCIDENT-LOG.
+        01 INCIDENT-REC   PIC x(81).
+
         WORKING-STORAGE SECTION.
         01 WS-FAIL-MSG    PIC x(40)
             value z"MFUTASCI has failed".
 
+        01 WS-CANARY-ENABLED  PIC x(01).
+
+        01 WS-INCIDENT-STATUS   PIC xx.
+        01 WS-INCIDENT-DATE     PIC 9(8).
+        01 WS-INCIDENT-TIME     PIC 9(8).
+
+      * MFUTASCI_RUN_ID lets a caller pin this run's id (e.g. to a
+      * Jenkins build number) the same way MFUT_FILEEXAMPLE_RUN_ID
+      * does for MFUT_FileExample; falls back to the OS process id
+      * via C$GETPID when it is not set.
+        01 WS-RUN-ID-CFG        PIC x(20).
+        01 WS-RUN-ID            PIC x(20).
+        01 WS-PID-D             PIC 9(9).
+        01 WS-INCIDENT-LINE.
+            03 INC-RUN-ID       PIC x(20).
+            03                  PIC x VALUE SPACES.
+            03 INC-DATE         PIC 9(8).
+            03                  PIC x VALUE SPACES.
+            03 INC-TIME         PIC 9(8).
+            03                  PIC x(3) VALUE " - ".
+            03 INC-MSG          PIC x(40).
+
+      * fed to MFUTRSLT so this test case's outcome lands in the
+      * consolidated results file alongside every other MFUT_ test.
+        01 RSLT-NAME          PIC x(30) VALUE "MFUTASCI".
+        01 RSLT-STATUS        PIC x(01).
+        01 RSLT-MSG           PIC x(80).
+        01 RSLT-PASS-TRAIT    PIC x(01) VALUE "Y".
+
+      * set by MFUTRSLT when ExtraFixtureArguments's -retry:N still
+      * has attempts left for a failing run of this test case.
+        01 RSLT-RETRY         PIC x(01).
+            88 RSLT-RETRY-REQUESTED VALUE "Y" FALSE "N".
+
         LINKAGE SECTION.
        PROCEDURE DIVISION.
         DECLARATIVES.
         END DECLARATIVES.
         main-processing SECTION.
          mainline-paragraph.
-
-      * This always fails
-           IF WS-FAIL-MSG NOT EQUAL SPACES
-             CALL "MFUFMSGZ" using
-                 by reference WS-FAIL-MSG
-             END-CALL
-           END-IF
+           SET RSLT-RETRY-REQUESTED TO TRUE
+           PERFORM RUN-CANARY-CHECK UNTIL NOT RSLT-RETRY-REQUESTED
              MOVE 0 TO return-code
              GOBACK.
+
+      * This is a canary test: it only fails when ops flips it on via
+      * MFUTASCI_CANARY_ENABLED, so it can be used to prove the Jenkins
+      * failure-reporting pipeline still works without being permanent
+      * red noise in every run. Performed again on its own if MFUTRSLT
+      * reports a retry attempt is still available for this test case.
+        RUN-CANARY-CHECK.
+           ACCEPT WS-CANARY-ENABLED FROM ENVIRONMENT
+               "MFUTASCI_CANARY_ENABLED"
+           IF WS-CANARY-ENABLED EQUAL "Y" OR WS-CANARY-ENABLED EQUAL "y"
+             IF WS-FAIL-MSG NOT EQUAL SPACES
+               CALL "MFUFMSGZ" using
+                   by reference WS-FAIL-MSG
+               END-CALL
+             END-IF
+             MOVE "F" TO RSLT-STATUS
+             MOVE WS-FAIL-MSG TO RSLT-MSG
+             PERFORM WRITE-INCIDENT-LOG
+           ELSE
+             MOVE "P" TO RSLT-STATUS
+             MOVE SPACES TO RSLT-MSG
+           END-IF
+           CALL "MFUTRSLT" USING
+              BY REFERENCE RSLT-NAME
+              BY REFERENCE RSLT-STATUS
+              BY REFERENCE RSLT-MSG
+              BY REFERENCE RSLT-PASS-TRAIT
+              BY REFERENCE RSLT-RETRY
+           END-CALL
+           .
+
+      * appends a timestamped line to mfut-incident.log every time the
+      * canary fires, using the same open-extend, fall-back-to-open-
+      * output idiom as MFUT_DATECHK's history log, so the file always
+      * exists after the first incident and never loses an earlier one.
+        WRITE-INCIDENT-LOG SECTION.
+           ACCEPT WS-RUN-ID-CFG FROM ENVIRONMENT "MFUTASCI_RUN_ID"
+           IF WS-RUN-ID-CFG NOT EQUAL SPACES
+               MOVE WS-RUN-ID-CFG TO WS-RUN-ID
+           ELSE
+               CALL "C$GETPID"
+               END-CALL
+               MOVE RETURN-CODE TO WS-PID-D
+               MOVE WS-PID-D TO WS-RUN-ID
+           END-IF
+           MOVE WS-RUN-ID TO INC-RUN-ID
+           ACCEPT WS-INCIDENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-INCIDENT-TIME FROM TIME
+           MOVE WS-INCIDENT-DATE TO INC-DATE
+           MOVE WS-INCIDENT-TIME TO INC-TIME
+           MOVE "MFUTASCI has failed" TO INC-MSG
+           OPEN EXTEND INCIDENT-LOG
+           IF NOT WS-INCIDENT-STATUS EQUAL "00"
+               OPEN OUTPUT INCIDENT-LOG
+           END-IF
+           IF WS-INCIDENT-STATUS EQUAL "00"
+               WRITE INCIDENT-REC FROM WS-INCIDENT-LINE
+               CLOSE INCIDENT-LOG
+           ELSE
+               DISPLAY "MFUTASCI: unable to open mfut-incident.log"
+           END-IF
+           .
        END PROGRAM MFUTASCI.
