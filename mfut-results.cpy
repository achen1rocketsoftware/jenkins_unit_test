@@ -0,0 +1,23 @@
+      ******************************************************************
+      *
+      * MFUT-RESULTS.CPY
+      *
+      * In-run-unit accumulator for the consolidated results file that
+      * MFUTRSLT.cbl maintains. EXTERNAL so every MFUT_* program that
+      * calls MFUTRSLT within the same suite run shares the same table,
+      * the same way mfut-runcontrol.cpy shares parsed command-line
+      * switches across programs.
+      *
+      ******************************************************************
+       01 MFUT-RSLT-COUNT        binary-long external.
+       01 MFUT-RSLT-TBL          external.
+           03 MFUT-RSLT-ENTRY occurs 200 times.
+               05 MFUT-RSLT-NAME     pic x(30).
+               05 MFUT-RSLT-STATUS   pic x(01).
+                   88 MFUT-RSLT-PASS value "P".
+                   88 MFUT-RSLT-FAIL value "F" false "P".
+               05 MFUT-RSLT-MESSAGE  pic x(80).
+      *> how many times this test name has reported a result in this
+      *> run, so MFUTRSLT can tell a retry attempt (-retry:N in
+      *> ExtraFixtureArguments) from a brand new test case.
+               05 MFUT-RSLT-ATTEMPTS binary-long.
