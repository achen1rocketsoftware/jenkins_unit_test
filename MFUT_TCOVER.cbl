@@ -13,27 +13,133 @@
        01 test-fail-count     binary-long value 0.
        01 thread-id           pointer.
 
+      *> drives para-1 through para-4 through both sides of their
+      *> branches so testcover reports real branch coverage, not just
+      *> line coverage, off this program.
+       01 wk-branch-flag      pic x value "N".
+           88 wk-branch-flag-on   value "Y" false "N".
+       01 wk-iteration        binary-long value 0.
+
+      *> soak-test mode: MFUT_TCOVER_SOAK enables it and
+      *> MFUT_TCOVER_SOAK_ITERATIONS overrides how many times the
+      *> thread calls in para-1/para-2 get driven (default 200), so a
+      *> long-running Jenkins job can catch a thread-handle leak or an
+      *> intermittent CBL_THREAD_ failure that two ordinary coverage
+      *> passes would never surface.
+       01 ws-soak-mode-cfg    pic x(01).
+       01 ws-soak-mode        pic x(01) value "N".
+           88 ws-soak-mode-on    value "Y" false "N".
+       01 ws-soak-iterations-cfg pic 9(05).
+       01 ws-loop-limit       binary-long value 2.
+
+      *> fed to MFUTRSLT so this test case's outcome lands in the
+      *> consolidated results file alongside every other MFUT_ test.
+       01 rslt-name           pic x(30) value "MFUT_TCOVER".
+       01 rslt-status         pic x(01).
+       01 rslt-msg            pic x(80).
+       01 rslt-pass-trait     pic x(01) value "Y".
+
+      *> set by MFUTRSLT when ExtraFixtureArguments's -retry:N still
+      *> has attempts left for a failing run of this test case.
+       01 rslt-retry          pic x(01).
+           88 rslt-retry-requested value "Y" false "N".
+
        *> Testcase TCOVER
        procedure division.
        tcover-top.
+           set rslt-retry-requested to true
+           perform run-tcover-check until not rslt-retry-requested
+
+           goback returning test-fail-count.
+
+      *> drives para-1 through para-4 and reports the outcome to
+      *> MFUTRSLT; performed again on its own if MFUTRSLT reports a
+      *> retry attempt is still available for this test case.
+       run-tcover-check.
+           move 0 to test-fail-count
+           perform configure-soak-mode
+           perform drive-coverage
+               varying wk-iteration from 1 by 1
+               until wk-iteration > ws-loop-limit
+
+           if test-fail-count > 0
+               move "F" to rslt-status
+               move "One or more coverage paragraphs failed"
+                   to rslt-msg
+           else
+               move "P" to rslt-status
+               move spaces to rslt-msg
+           end-if
+           call "MFUTRSLT" using
+              by reference rslt-name
+              by reference rslt-status
+              by reference rslt-msg
+              by reference rslt-pass-trait
+              by reference rslt-retry
+           end-call
+           .
+
+      *> picks the drive-coverage loop's upper bound: 2 passes (on/off
+      *> branch coverage) normally, or MFUT_TCOVER_SOAK_ITERATIONS (or
+      *> 200 by default) when MFUT_TCOVER_SOAK is enabled.
+       configure-soak-mode.
+           move 2 to ws-loop-limit
+           accept ws-soak-mode-cfg from environment "MFUT_TCOVER_SOAK"
+           if ws-soak-mode-cfg equal "Y" or ws-soak-mode-cfg equal "y"
+               set ws-soak-mode-on to true
+               move 200 to ws-loop-limit
+               move 0 to ws-soak-iterations-cfg
+               accept ws-soak-iterations-cfg from environment
+                   "MFUT_TCOVER_SOAK_ITERATIONS"
+               if ws-soak-iterations-cfg > 0
+                   move ws-soak-iterations-cfg to ws-loop-limit
+               end-if
+           else
+               set ws-soak-mode-on to false
+           end-if.
+
+       drive-coverage.
+           if wk-iteration = 1
+               set wk-branch-flag-on to false
+           else
+               set wk-branch-flag-on to true
+           end-if
            perform para-1
+           if ws-soak-mode-on
+               perform para-2
+           end-if
            perform para-3 through para-4
            perform para-3
-           perform para-4 2 times
-           goback returning test-fail-count.
+           perform para-4 2 times.
 
        para-1.
            display "In Para-1"
+           if wk-branch-flag-on
+               display "Para-1 branch: on"
+           else
+               display "Para-1 branch: off"
+           end-if
            call "CBL_THREAD_SLEEP" using by value 1.
 
+      *> only driven when soak-test mode is on (configure-soak-mode);
+      *> otherwise CBL_THREAD_SELF is never exercised by this test.
        para-2.
-           display "In Para-2 (not used)"
+           display "In Para-2"
            call "CBL_THREAD_SELF" using by reference thread-id.
 
        para-3.
-           display "In Para-3".
+           evaluate true
+               when wk-branch-flag-on
+                   display "Para-3 branch: on"
+               when other
+                   display "Para-3 branch: off"
+           end-evaluate.
 
        para-4.
-           display "In Para-4".
+           if wk-branch-flag-on
+               display "Para-4 branch: on"
+           else
+               display "Para-4 branch: off"
+           end-if.
 
        end program.
